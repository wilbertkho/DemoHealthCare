@@ -0,0 +1,20 @@
+      *+---------------------------------------------------------------+
+      *| PATMSTR                                                       |
+      *| PATIENT MASTER RECORD - KSDS KEYED BY PM-PATIENT-ID, WITH     |
+      *| ALTERNATE KEYS FOR THE REQUEST-000 DUPLICATE CHECK.           |
+      *+---------------------------------------------------------------+
+       01 PATMSTR-RECORD.
+         03 PM-PATIENT-ID       PIC 9(10).
+         03 PM-INS-CARD-NUM     PIC X(10).
+         03 PM-LAST-NAME-DOB.
+           05 PM-LAST-NAME      PIC X(20).
+           05 PM-DOB             PIC X(10).
+         03 PM-FIRST-NAME       PIC X(10).
+         03 PM-ADDRESS          PIC X(20).
+         03 PM-CITY             PIC X(20).
+         03 PM-POSTCODE         PIC X(10).
+         03 PM-PHONE-MOBILE     PIC X(20).
+         03 PM-EMAIL-ADDRESS    PIC X(50).
+         03 PM-USERID           PIC X(10).
+         03 PM-CREATED-DATE     PIC X(10).
+         03 PM-LAST-UPDATED     PIC X(10).
