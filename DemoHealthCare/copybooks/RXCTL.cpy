@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| RXCTL                                                         |
+      *| SINGLE-RECORD VSAM CONTROL FILE HOLDING THE NEXT-TO-ISSUE     |
+      *| CA-PRESCRIPTION-ID. THE READ-MODIFY-REWRITE IN HCMADB02'S     |
+      *| 2220-ISSUE-PRESCRIPTION-ID IS WRAPPED IN AN EXEC CICS         |
+      *| ENQ/DEQ ON THE RECORD SO CONCURRENT TASKS SERIALIZE AROUND    |
+      *| IT - PLAIN I-O MODE BY ITSELF DOES NOT LOCK ACROSS TASKS AND  |
+      *| WOULD LET TWO TRANSACTIONS HAND OUT THE SAME ID.              |
+      *+---------------------------------------------------------------+
+       01 RXCTL-RECORD.
+         03 CTL-KEY              PIC X(01) VALUE 'R'.
+         03 CTL-NEXT-RX-ID       PIC 9(10).
+         03 CTL-LAST-ISSUED-DATE PIC X(10).
