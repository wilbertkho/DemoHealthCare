@@ -0,0 +1,11 @@
+      *+---------------------------------------------------------------+
+      *| RXLOG                                                         |
+      *| APPEND-ONLY AUDIT LOG OF EVERY CA-PRESCRIPTION-ID ISSUED, FOR |
+      *| CONTROLLED-SUBSTANCE REPORTING (NO GAPS / NO DUPLICATES).     |
+      *+---------------------------------------------------------------+
+       01 RXLOG-RECORD.
+         03 RL-PATIENT-ID        PIC 9(10).
+         03 RL-PRESCRIPTION-ID   PIC 9(10).
+         03 RL-DRUG-NAME         PIC X(50).
+         03 RL-ISSUED-DATE       PIC X(10).
+         03 RL-ISSUED-TIME       PIC X(08).
