@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| TXNLOG                                                        |
+      *| APPEND-ONLY PER-TRANSACTION LOG WRITTEN BY HCMADB02 FOR EVERY |
+      *| REQUEST IT DISPATCHES. FEEDS THE HCMRECN0 END-OF-DAY          |
+      *| RECONCILIATION REPORT (ACCEPTED/REJECTED COUNTS PER           |
+      *| CA-REQUEST-ID AND REASON CODE).                               |
+      *+---------------------------------------------------------------+
+       01 TXNLOG-RECORD.
+         03 TL-REQUEST-ID        PIC X(06).
+         03 TL-RETURN-CODE       PIC 9(02).
+         03 TL-PATIENT-ID        PIC 9(10).
+         03 TL-TXN-DATE          PIC X(10).
+         03 TL-TXN-TIME          PIC X(08).
