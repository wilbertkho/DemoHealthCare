@@ -0,0 +1,19 @@
+      *+---------------------------------------------------------------+
+      *| RXACT                                                         |
+      *| PERSISTED PRESCRIPTION DETAIL - KSDS KEYED BY PATIENT ID +    |
+      *| PRESCRIPTION ID. DRIVES THE REQUEST-001 INTERACTION CHECK AND |
+      *| THE REQUEST-008 NIGHTLY PHARMACY EXTRACT.                     |
+      *+---------------------------------------------------------------+
+       01 RXACT-RECORD.
+         03 RA-KEY.
+           05 RA-PATIENT-ID      PIC 9(10).
+           05 RA-PRESCRIPTION-ID PIC 9(10).
+         03 RA-DRUG-NAME         PIC X(50).
+         03 RA-STRENGTH          PIC X(20).
+         03 RA-AMOUNT            PIC 9(03).
+         03 RA-ROUTE             PIC X(20).
+         03 RA-FREQUENCY         PIC X(20).
+         03 RA-IDENTIFIER        PIC X(20).
+         03 RA-BIOMED-TYPE       PIC X(02).
+         03 RA-START-DATE        PIC X(10).
+         03 RA-END-DATE          PIC X(10).
