@@ -0,0 +1,17 @@
+      *+---------------------------------------------------------------+
+      *| USERSEC                                                       |
+      *| PATIENT PORTAL USER SECURITY RECORD - KSDS KEYED BY           |
+      *| US-USERNAME. TRACKS FAILED LOGIN ATTEMPTS AND LOCKOUT STATE.  |
+      *+---------------------------------------------------------------+
+       01 USERSEC-RECORD.
+         03 US-USERNAME          PIC X(10).
+         03 US-USERPASSWORD      PIC X(14).
+         03 US-PATIENT-ID        PIC 9(10).
+         03 US-FAILED-ATTEMPTS   PIC 9(02).
+         03 US-ACCOUNT-LOCKED    PIC X(01).
+           88 US-LOCKED          VALUE 'Y'.
+           88 US-NOT-LOCKED      VALUE 'N'.
+         03 US-LOCKOUT-DATE      PIC X(10).
+         03 US-LOCKOUT-TIME      PIC X(08).
+         03 US-LAST-LOGIN-DATE   PIC X(10).
+         03 US-LAST-LOGIN-TIME   PIC X(08).
