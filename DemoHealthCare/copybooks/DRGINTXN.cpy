@@ -0,0 +1,10 @@
+      *+---------------------------------------------------------------+
+      *| DRGINTXN                                                      |
+      *| DRUG INTERACTION REFERENCE FILE RECORD - ONE CONFLICTING PAIR |
+      *| PER RECORD. SMALL REFERENCE FILE, LOADED WHOLE INTO THE       |
+      *| WS-INTERACTION-TABLE (COPY DRGITBL) AT THE START OF EACH      |
+      *| MEDICATION REQUEST.                                           |
+      *+---------------------------------------------------------------+
+       01 DRGINTXN-RECORD.
+         03 DI-DRUG-A            PIC X(50).
+         03 DI-DRUG-B            PIC X(50).
