@@ -0,0 +1,38 @@
+      *+---------------------------------------------------------------+
+      *| DFHEIBLK                                                      |
+      *| CICS EXECUTE INTERFACE BLOCK, AS PASSED BY THE DYNAMIC RUNNER |
+      *| AND THE ZUNIT TEST HARNESS (THCMADB0.CBL USES THE SAME        |
+      *| LAYOUT, INLINE).                                              |
+      *+---------------------------------------------------------------+
+       01 DFHEIBLK.
+         02 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         02 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         02 EIBTRNID PICTURE X(4).
+         02 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         02 EIBTRMID PICTURE X(4).
+         02 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         02 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         02 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         02 EIBAID PICTURE X(1).
+         02 EIBFN PICTURE X(2).
+         02 EIBRCODE PICTURE X(6).
+         02 EIBDS PICTURE X(8).
+         02 EIBREQID PICTURE X(8).
+         02 EIBRSRCE PICTURE X(8).
+         02 EIBSYNC PICTURE X.
+         02 EIBFREE PICTURE X.
+         02 EIBRECV PICTURE X.
+         02 EIBSEND PICTURE X.
+         02 EIBATT PICTURE X.
+         02 EIBEOC PICTURE X.
+         02 EIBFMH PICTURE X.
+         02 EIBCOMPL PICTURE X(1).
+         02 EIBSIG PICTURE X(1).
+         02 EIBCONF PICTURE X(1).
+         02 EIBERR PICTURE X(1).
+         02 EIBERRCD PICTURE X(4).
+         02 EIBSYNRB PICTURE X.
+         02 EIBNODAT PICTURE X.
+         02 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         02 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         02 EIBRLDBK PICTURE X(1).
