@@ -0,0 +1,18 @@
+      *+---------------------------------------------------------------+
+      *| PHEXTREC                                                      |
+      *| FIXED-FORMAT NIGHTLY PHARMACY DISPENSING INTERFACE RECORD.    |
+      *| ONE RECORD PER PRESCRIPTION THAT IS ACTIVE (TODAY BETWEEN     |
+      *| START-DATE AND END-DATE) AS OF THE EXTRACT RUN DATE.          |
+      *+---------------------------------------------------------------+
+       01 PHEXTREC-RECORD.
+         03 PX-PATIENT-ID         PIC 9(10).
+         03 PX-PRESCRIPTION-ID    PIC 9(10).
+         03 PX-DRUG-NAME          PIC X(50).
+         03 PX-STRENGTH           PIC X(20).
+         03 PX-AMOUNT             PIC 9(03).
+         03 PX-ROUTE              PIC X(20).
+         03 PX-FREQUENCY          PIC X(20).
+         03 PX-BIOMED-TYPE        PIC X(02).
+         03 PX-START-DATE         PIC X(10).
+         03 PX-END-DATE           PIC X(10).
+         03 FILLER                PIC X(15).
