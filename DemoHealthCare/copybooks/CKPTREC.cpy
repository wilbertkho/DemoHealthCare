@@ -0,0 +1,16 @@
+      *+---------------------------------------------------------------+
+      *| CKPTREC                                                       |
+      *| GENERIC CHECKPOINT RECORD SHARED BY THE RESTARTABLE BATCH     |
+      *| JOBS (HCMRXEX0 PHARMACY EXTRACT, HCMRECN0 RECONCILIATION      |
+      *| REPORT). ONE RECORD PER JOB, KEYED BY CK-JOB-NAME, REWRITTEN  |
+      *| EVERY CK-CHECKPOINT-INTERVAL RECORDS SO AN ABEND CAN RESTART  |
+      *| FROM CK-LAST-KEY INSTEAD OF FROM RECORD ONE.                  |
+      *+---------------------------------------------------------------+
+       01 CKPTREC-RECORD.
+         03 CK-JOB-NAME           PIC X(08).
+         03 CK-LAST-KEY           PIC X(20).
+         03 CK-RECORD-COUNT       PIC 9(09).
+         03 CK-RUN-DATE           PIC X(10).
+         03 CK-RUN-COMPLETE       PIC X(01).
+           88 CK-COMPLETE         VALUE 'Y'.
+           88 CK-IN-PROGRESS      VALUE 'N'.
