@@ -0,0 +1,14 @@
+      *+---------------------------------------------------------------+
+      *| RECNTBL                                                       |
+      *| PERSISTED ACCUMULATOR FOR THE HCMRECN0 END-OF-DAY             |
+      *| RECONCILIATION REPORT - KSDS KEYED BY CA-REQUEST-ID + RETURN  |
+      *| CODE. KEEPING THE RUNNING TALLIES ON DISK RATHER THAN IN      |
+      *| WORKING-STORAGE LETS A RESTARTED RUN PICK UP WHERE THE        |
+      *| INTERRUPTED ONE LEFT OFF WITHOUT LOSING ALREADY-COUNTED       |
+      *| TRANSACTIONS.                                                 |
+      *+---------------------------------------------------------------+
+       01 RECNTBL-RECORD.
+         03 RT-KEY.
+           05 RT-REQUEST-ID      PIC X(06).
+           05 RT-RETURN-CODE     PIC 9(02).
+         03 RT-TALLY             PIC 9(07).
