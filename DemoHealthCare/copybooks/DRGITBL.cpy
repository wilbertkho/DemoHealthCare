@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| DRGITBL                                                       |
+      *| IN-MEMORY DRUG INTERACTION TABLE, LOADED FROM THE DRGINTXN    |
+      *| REFERENCE FILE. SEARCHED BOTH DIRECTIONS (A/B AND B/A) SINCE  |
+      *| THE REFERENCE FILE ONLY LISTS EACH CONFLICTING PAIR ONCE.     |
+      *+---------------------------------------------------------------+
+       01 WS-INTERACTION-TABLE.
+         03 WS-INTXN-COUNT       PIC 9(4) VALUE 0.
+         03 WS-INTXN-ENTRY OCCURS 0 TO 200 TIMES
+                            DEPENDING ON WS-INTXN-COUNT
+                            INDEXED BY WS-INTXN-IDX.
+           05 WS-INTXN-DRUG-A    PIC X(50).
+           05 WS-INTXN-DRUG-B    PIC X(50).
