@@ -0,0 +1,16 @@
+      *+---------------------------------------------------------------+
+      *| MEDASSGN                                                      |
+      *| PERSISTED MEDITATION / RELIEF THERAPY ASSIGNMENT - KSDS KEYED |
+      *| BY PATIENT ID + MEDITATION NAME. MA-HOW-OFTEN AND MA-LAST-RUN |
+      *| DRIVE THE REQUEST-006 DAILY DUE-FOR-THERAPY BATCH JOB.        |
+      *+---------------------------------------------------------------+
+       01 MEDASSGN-RECORD.
+         03 MA-KEY.
+           05 MA-PATIENT-ID      PIC 9(10).
+           05 MA-MEDITATION-NAME PIC X(50).
+         03 MA-MEDITATION-TYPE   PIC X(20).
+         03 MA-RELIEF            PIC X(20).
+         03 MA-POSTURE           PIC X(20).
+         03 MA-HOW-OFTEN         PIC X(20).
+         03 MA-ASSIGNED-DATE     PIC X(10).
+         03 MA-LAST-REMINDED     PIC X(10).
