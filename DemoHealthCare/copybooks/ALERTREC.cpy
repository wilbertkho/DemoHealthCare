@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| ALERTREC                                                      |
+      *| APPEND-ONLY VITALS ALERT WORKLIST WRITTEN WHEN A RECORDED     |
+      *| VITAL EXCEEDS THE PATIENT'S STORED THRESHOLD. NURSING STAFF   |
+      *| WORK THIS FILE INSTEAD OF MANUALLY COMPARING NUMBERS.         |
+      *+---------------------------------------------------------------+
+       01 ALERTREC-RECORD.
+         03 AL-PATIENT-ID        PIC 9(10).
+         03 AL-VISIT-DATE        PIC X(10).
+         03 AL-VISIT-TIME        PIC X(10).
+         03 AL-VITAL-NAME        PIC X(14).
+         03 AL-VITAL-VALUE       PIC X(10).
+         03 AL-THRESHOLD-VALUE   PIC X(10).
