@@ -0,0 +1,86 @@
+      *+---------------------------------------------------------------+
+      *| CAREQREC                                                      |
+      *| DFHCOMMAREA LAYOUT SHARED BY HCMADB02 AND ITS CALLERS         |
+      *| FIELD SIZES/OFFSETS MUST MATCH THCMADB0.CBL'S INLINE COPY     |
+      *| EXACTLY - NEW CONTROL FIELDS ARE CARVED OUT OF EACH FAMILY'S  |
+      *| TRAILING CA-ADDITIONAL-DATA FILLER SO CA-REQUEST-SPECIFIC     |
+      *| STAYS 32482 BYTES AND NO EXISTING FIELD MOVES.                |
+      *+---------------------------------------------------------------+
+       01 DFHCOMMAREA.
+         03 CA-REQUEST-ID PIC X(6).
+           88 CA-REQ-PATIENT      VALUE '01APAT'.
+           88 CA-REQ-PATIENT-USER VALUE '01AUSR'.
+           88 CA-REQ-MEDICATION   VALUE '01AMED'.
+           88 CA-REQ-MEDITATION   VALUE '01AMTN'.
+           88 CA-REQ-THRESHOLD    VALUE '01ATHR'.
+           88 CA-REQ-VISIT        VALUE '01AVIS'.
+           88 CA-REQ-USER-UNLOCK  VALUE '01UUSR'.
+           88 CA-REQ-VALID VALUES '01APAT' '01AUSR' '01AMED' '01AMTN'
+                                  '01ATHR' '01AVIS' '01UUSR'.
+         03 CA-RETURN-CODE PIC 9(2).
+         03 CA-PATIENT-ID PIC 9(10).
+         03 CA-REQUEST-SPECIFIC PIC X(32482).
+         3 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-INS-CARD-NUM PIC X(10).
+         5 CA-FIRST-NAME PIC X(10).
+         5 CA-LAST-NAME PIC X(20).
+         5 CA-DOB PIC X(10).
+         5 CA-ADDRESS PIC X(20).
+         5 CA-CITY PIC X(20).
+         5 CA-POSTCODE PIC X(10).
+         5 CA-PHONE-MOBILE PIC X(20).
+         5 CA-EMAIL-ADDRESS PIC X(50).
+         5 CA-USERID PIC X(10).
+      *    CA-PAT-DUP-FOUND: 'Y' WHEN THE DUPLICATE CHECK IN REQUEST
+      *    000 MATCHED AN EXISTING PATIENT ON INS CARD OR LAST+DOB.
+         5 CA-PAT-DUP-FOUND PIC X(01).
+         5 CA-PAT-DUP-PATIENT-ID PIC 9(10).
+         5 CA-ADDITIONAL-DATA PIC X(32291).
+         3 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-USERNAME PIC X(10).
+         5 CA-USERPASSWORD PIC X(14).
+      *    CA-LOGIN-STATUS IS SET BY HCMADB02: 'LOCKED', 'FAIL  ' OR
+      *    'OK    '. CA-FAILED-ATTEMPTS ECHOES THE CURRENT COUNTER.
+         5 CA-LOGIN-STATUS PIC X(06).
+         5 CA-FAILED-ATTEMPTS PIC 9(02).
+         5 CA-ADDITIONAL-DATA PIC X(32450).
+         3 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-DRUG-NAME PIC X(50).
+         5 CA-STRENGTH PIC X(20).
+         5 CA-AMOUNT PIC 9(03).
+          5 CA-AMOUNT-AZ REDEFINES CA-AMOUNT.
+          6 PIC X(3) DISPLAY.
+         5 CA-ROUTE PIC X(20).
+         5 CA-FREQUENCY PIC X(20).
+         5 CA-IDENTIFIER PIC X(20).
+         5 CA-BIOMED-TYPE PIC X(2).
+         5 CA-START-DATE PIC X(10).
+         5 CA-END-DATE PIC X(10).
+         5 CA-PRESCRIPTION-ID PIC 9(10).
+      *    CA-INTERACTION-FLAG: 'Y' WHEN A CONFLICTING ACTIVE DRUG WAS
+      *    FOUND FOR THIS PATIENT. CA-INTERACTION-DRUG NAMES IT.
+         5 CA-INTERACTION-FLAG PIC X(01).
+         5 CA-INTERACTION-DRUG PIC X(50).
+         5 CA-ADDITIONAL-DATA PIC X(32266).
+         3 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-MEDITATION-NAME PIC X(50).
+         5 CA-MEDITATION-TYPE PIC X(20).
+         5 CA-RELIEF PIC X(20).
+         5 CA-POSTURE PIC X(20).
+         5 CA-HOW-OFTEN PIC X(20).
+         5 CA-ADDITIONAL-DATA PIC X(32352).
+         3 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-HR-THRESHOLD PIC X(10).
+         5 CA-BP-THRESHOLD PIC X(10).
+         5 CA-MS-THRESHOLD PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32452).
+         3 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-VISIT-DATE PIC X(10).
+         5 CA-VISIT-TIME PIC X(10).
+         5 CA-HEART-RATE PIC X(10).
+         5 CA-BLOOD-PRESSURE PIC X(10).
+         5 CA-MENTAL-STATE PIC X(10).
+      *    CA-ALERT-RAISED: 'Y' WHEN ANY VITAL ON THIS VISIT EXCEEDED
+      *    THE PATIENT'S STORED THRESHOLD AND AN ALERT WAS WRITTEN.
+         5 CA-ALERT-RAISED PIC X(01).
+         5 CA-ADDITIONAL-DATA PIC X(32431).
