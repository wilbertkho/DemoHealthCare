@@ -0,0 +1,15 @@
+      *+---------------------------------------------------------------+
+      *| LOGINAUD                                                      |
+      *| APPEND-ONLY LOGIN AUDIT TRAIL - EVERY 01AUSR / 01UUSR ATTEMPT |
+      *| WRITES ONE RECORD HERE, PASS OR FAIL, FOR SECURITY REVIEWS.   |
+      *+---------------------------------------------------------------+
+       01 LOGINAUD-RECORD.
+         03 LA-USERNAME           PIC X(10).
+         03 LA-TERMINAL-ID        PIC X(04).
+         03 LA-LOGIN-DATE         PIC X(10).
+         03 LA-LOGIN-TIME         PIC X(08).
+         03 LA-RESULT             PIC X(06).
+           88 LA-RESULT-OK        VALUE 'OK    '.
+           88 LA-RESULT-FAIL      VALUE 'FAIL  '.
+           88 LA-RESULT-LOCKED    VALUE 'LOCKED'.
+           88 LA-RESULT-UNLOCK    VALUE 'UNLOCK'.
