@@ -0,0 +1,10 @@
+      *+---------------------------------------------------------------+
+      *| THRESHLD                                                      |
+      *| PER-PATIENT VITALS THRESHOLD RECORD - KSDS KEYED BY           |
+      *| TH-PATIENT-ID. SET VIA 01ATHR AND CONSULTED ON EVERY 01AVIS.  |
+      *+---------------------------------------------------------------+
+       01 THRESHLD-RECORD.
+         03 TH-PATIENT-ID        PIC 9(10).
+         03 TH-HR-THRESHOLD      PIC X(10).
+         03 TH-BP-THRESHOLD      PIC X(10).
+         03 TH-MS-THRESHOLD      PIC X(10).
