@@ -0,0 +1,15 @@
+      *+---------------------------------------------------------------+
+      *| VISITREC                                                      |
+      *| PERSISTED VISIT / VITALS RECORD - KSDS KEYED BY PATIENT ID +  |
+      *| VISIT DATE + VISIT TIME SO A PATIENT'S VITALS HISTORY CAN BE  |
+      *| BROWSED IN CHRONOLOGICAL ORDER (HCMVSTH0 BATCH REPORT).       |
+      *+---------------------------------------------------------------+
+       01 VISITREC-RECORD.
+         03 VR-KEY.
+           05 VR-PATIENT-ID      PIC 9(10).
+           05 VR-VISIT-DATE      PIC X(10).
+           05 VR-VISIT-TIME      PIC X(10).
+         03 VR-HEART-RATE        PIC X(10).
+         03 VR-BLOOD-PRESSURE    PIC X(10).
+         03 VR-MENTAL-STATE      PIC X(10).
+         03 VR-ALERT-RAISED      PIC X(01).
