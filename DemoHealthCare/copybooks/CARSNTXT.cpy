@@ -0,0 +1,27 @@
+      *+---------------------------------------------------------------+
+      *| CARSNTXT                                                      |
+      *| REASON CODE DESCRIPTION TABLE FOR THE END-OF-DAY              |
+      *| RECONCILIATION REPORT (HCMRECN0). KEEP IN STEP WITH CARSNCDS. |
+      *+---------------------------------------------------------------+
+       01 WS-REASON-TEXT-TABLE.
+         03 FILLER PIC X(12) VALUE '00SUCCESS   '.
+         03 FILLER PIC X(12) VALUE '01PAT-DUP   '.
+         03 FILLER PIC X(12) VALUE '02PAT-BADDTA'.
+         03 FILLER PIC X(12) VALUE '20USR-BADPWD'.
+         03 FILLER PIC X(12) VALUE '21USR-LOCKED'.
+         03 FILLER PIC X(12) VALUE '22USR-NOTFND'.
+         03 FILLER PIC X(12) VALUE '23USR-UNLOCK'.
+         03 FILLER PIC X(12) VALUE '24USR-BADDTA'.
+         03 FILLER PIC X(12) VALUE '40MED-INTRJC'.
+         03 FILLER PIC X(12) VALUE '42MED-BADDTA'.
+         03 FILLER PIC X(12) VALUE '60MTN-BADDTA'.
+         03 FILLER PIC X(12) VALUE '70THR-BADDTA'.
+         03 FILLER PIC X(12) VALUE '80VIS-ALERT '.
+         03 FILLER PIC X(12) VALUE '81VIS-BADDTA'.
+         03 FILLER PIC X(12) VALUE '90SYS-BADREQ'.
+       01 WS-REASON-TEXT-R REDEFINES WS-REASON-TEXT-TABLE.
+         03 WS-REASON-TEXT-ENTRY OCCURS 15 TIMES
+                                  ASCENDING KEY IS WS-RT-CODE
+                                  INDEXED BY WS-RT-IDX.
+           05 WS-RT-CODE PIC 9(2).
+           05 WS-RT-DESC PIC X(10).
