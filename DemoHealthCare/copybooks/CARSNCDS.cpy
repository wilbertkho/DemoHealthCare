@@ -0,0 +1,30 @@
+      *+---------------------------------------------------------------+
+      *| CARSNCDS                                                      |
+      *| SHARED CA-RETURN-CODE REASON CODE RANGES, ONE RANGE PER       |
+      *| CA-REQUEST-ID FAMILY, SO THE SAME NUMBER MEANS THE SAME THING |
+      *| NO MATTER WHICH REDEFINES OF CA-REQUEST-SPECIFIC WAS IN PLAY. |
+      *+---------------------------------------------------------------+
+       01 WS-REASON-CODES.
+      *    COMMON (ALL FAMILIES)
+         03 RC-SUCCESS              PIC 9(2) VALUE 00.
+      *    01APAT - PATIENT INTAKE                          (01-19)
+         03 RC-PAT-DUPLICATE        PIC 9(2) VALUE 01.
+         03 RC-PAT-INVALID-DATA     PIC 9(2) VALUE 02.
+      *    01AUSR / 01UUSR - PATIENT PORTAL SECURITY         (20-39)
+         03 RC-USR-INVALID-CREDS    PIC 9(2) VALUE 20.
+         03 RC-USR-ACCOUNT-LOCKED   PIC 9(2) VALUE 21.
+         03 RC-USR-NOT-FOUND        PIC 9(2) VALUE 22.
+         03 RC-USR-UNLOCKED         PIC 9(2) VALUE 23.
+         03 RC-USR-INVALID-DATA     PIC 9(2) VALUE 24.
+      *    01AMED - MEDICATION                               (40-59)
+         03 RC-MED-INTERACTION-REJ  PIC 9(2) VALUE 40.
+         03 RC-MED-INVALID-DATA     PIC 9(2) VALUE 42.
+      *    01AMTN - MEDITATION / RELIEF THERAPY              (60-69)
+         03 RC-MTN-INVALID-DATA     PIC 9(2) VALUE 60.
+      *    01ATHR - VITALS THRESHOLDS                        (70-79)
+         03 RC-THR-INVALID-DATA     PIC 9(2) VALUE 70.
+      *    01AVIS - VISIT / VITALS                           (80-89)
+         03 RC-VIS-ALERT-RAISED     PIC 9(2) VALUE 80.
+         03 RC-VIS-INVALID-DATA     PIC 9(2) VALUE 81.
+      *    SYSTEM / DISPATCH                                 (90-99)
+         03 RC-SYS-INVALID-REQ-ID   PIC 9(2) VALUE 90.
