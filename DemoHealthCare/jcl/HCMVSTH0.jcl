@@ -0,0 +1,13 @@
+//HCMVSTH0 JOB (ACCTNO),'VITALS HISTORY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS HCMVSTH0 - CHRONOLOGICAL VITALS/VISIT HISTORY REPORT.   *
+//* SUPPLY VSTHPARM TO FILTER TO ONE PATIENT AND/OR A VISIT DATE *
+//* RANGE; AN EMPTY VSTHPARM LISTS EVERY PATIENT'S FULL HISTORY. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCMVSTH0
+//STEPLIB  DD DSN=DHC.LOADLIB,DISP=SHR
+//VISITREC DD DSN=DHC.VISITREC.KSDS,DISP=SHR
+//VSTHPARM DD *
+0000000000
+/*
+//VSTHRPT  DD SYSOUT=*
