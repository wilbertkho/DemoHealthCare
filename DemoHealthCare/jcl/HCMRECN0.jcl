@@ -0,0 +1,13 @@
+//HCMRECN0 JOB (ACCTNO),'EOD RECONCILE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* END-OF-DAY RECONCILIATION REPORT - TOTALS ACCEPTED/REJECTED   *
+//* TRANSACTIONS PER CA-REQUEST-ID AND REASON CODE FROM TXNLOG,   *
+//* THE PER-TRANSACTION LOG WRITTEN BY HCMADB02.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCMRECN0
+//STEPLIB  DD DSN=DHC.LOADLIB,DISP=SHR
+//TXNLOG   DD DSN=DHC.TXNLOG.TODAY,DISP=SHR
+//RECNRPT  DD SYSOUT=*
+//RECNTBL  DD DSN=DHC.RECNTBL.KSDS,DISP=SHR
+//CKPTREC  DD DSN=DHC.CKPTREC.KSDS,DISP=SHR
+//CKPTPARM DD DUMMY
