@@ -0,0 +1,17 @@
+//HCMRXEX0 JOB (ACCTNO),'PHARMACY EXTRACT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY JOB - WRITES THE FIXED-FORMAT PHARMACY DISPENSING     *
+//* EXTRACT FOR EVERY PRESCRIPTION ACTIVE TODAY.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCMRXEX0
+//STEPLIB  DD DSN=DHC.LOADLIB,DISP=SHR
+//RXACT    DD DSN=DHC.RXACT.KSDS,DISP=SHR
+//* MOD/CATLG/CATLG (NOT NEW/.../DELETE) SO A PARTIALLY-WRITTEN
+//* EXTRACT SURVIVES AN ABEND AND A RESUBMITTED RESTART CAN STILL
+//* OPEN EXTEND AND APPEND TO IT (SEE HCMRXEX0.CBL 0100-INITIALIZE).
+//PHEXT    DD DSN=DHC.PHEXT.TODAY,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5)),RLSE,
+//            DCB=(RECFM=FB,LRECL=160)
+//CKPTREC  DD DSN=DHC.CKPTREC.KSDS,DISP=SHR
+//CKPTPARM DD DUMMY
