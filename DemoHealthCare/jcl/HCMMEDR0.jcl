@@ -0,0 +1,11 @@
+//HCMMEDR0 JOB (ACCTNO),'THERAPY REMINDER',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY JOB - BUILDS THE DAILY THERAPY REMINDER CALL LIST     *
+//* FROM MEDASSGN AND STAMPS EACH PATIENT PICKED UP AS DUE WITH   *
+//* TODAY'S DATE SO THEY AREN'T PICKED UP AGAIN UNTIL THEIR NEXT  *
+//* INTERVAL ELAPSES.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCMMEDR0
+//STEPLIB  DD DSN=DHC.LOADLIB,DISP=SHR
+//MEDASSGN DD DSN=DHC.MEDASSGN.KSDS,DISP=SHR
+//MEDRLIST DD SYSOUT=*
