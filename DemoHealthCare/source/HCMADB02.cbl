@@ -0,0 +1,1004 @@
+      *+---------------------------------------------------------------+
+      *| HCMADB02                                                      |
+      *| DEMO HEALTH CARE - PATIENT / MEDICATION / VISIT TRANSACTION   |
+      *| SERVER. DISPATCHES ON CA-REQUEST-ID AGAINST DFHCOMMAREA AND   |
+      *| PERSISTS EVERY REQUEST FAMILY TO ITS OWN VSAM KSDS SO DATA    |
+      *| SURVIVES PAST THE LIFE OF A SINGLE TRANSACTION.               |
+      *|                                                               |
+      *| EXEC CICS IS USED ONLY WHERE CICS SERVICES ARE THE ONLY WAY   |
+      *| TO GET CORRECT BEHAVIOR: THE FINAL RETURN, AND THE ENQ/DEQ    |
+      *| PAIR SERIALIZING THE RXCTL PRESCRIPTION-ID COUNTER AGAINST    |
+      *| CONCURRENT TASKS (SEE 2220-ISSUE-PRESCRIPTION-ID). THIS       |
+      *| SANDBOX'S COBC CANNOT PARSE EXEC CICS, SO cobc -fsyntax-only  |
+      *| REPORTS ERRORS ON THOSE STATEMENTS - EXCUSED PER THE PROJECT  |
+      *| BRIEF AS A VENDOR-EXTENSION LIMITATION, NOT A DEFECT; THEY    |
+      *| ARE DESK-CHECKED AGAINST STANDARD CICS ENQ/DEQ/RETURN SYNTAX. |
+      *| ALL VSAM ACCESS USES PLAIN COBOL INDEXED I/O.                 |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMADB02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATMSTR-FILE ASSIGN TO 'PATMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PATIENT-ID
+               ALTERNATE RECORD KEY IS PM-INS-CARD-NUM
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PM-LAST-NAME-DOB
+                   WITH DUPLICATES
+               FILE STATUS IS WS-PATMSTR-STATUS.
+
+           SELECT RXCTL-FILE ASSIGN TO 'RXCTL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-RXCTL-STATUS.
+
+           SELECT RXLOG-FILE ASSIGN TO 'RXLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RXLOG-STATUS.
+
+           SELECT RXACT-FILE ASSIGN TO 'RXACT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RA-KEY
+               FILE STATUS IS WS-RXACT-STATUS.
+
+           SELECT DRGINTXN-FILE ASSIGN TO 'DRGINTXN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DRGINTXN-STATUS.
+
+           SELECT THRESHLD-FILE ASSIGN TO 'THRESHLD'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TH-PATIENT-ID
+               FILE STATUS IS WS-THRESHLD-STATUS.
+
+           SELECT VISITREC-FILE ASSIGN TO 'VISITREC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VR-KEY
+               FILE STATUS IS WS-VISITREC-STATUS.
+
+           SELECT ALERTREC-FILE ASSIGN TO 'ALERTREC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERTREC-STATUS.
+
+           SELECT USERSEC-FILE ASSIGN TO 'USERSEC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-USERNAME
+               FILE STATUS IS WS-USERSEC-STATUS.
+
+           SELECT LOGINAUD-FILE ASSIGN TO 'LOGINAUD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOGINAUD-STATUS.
+
+           SELECT MEDASSGN-FILE ASSIGN TO 'MEDASSGN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MA-KEY
+               FILE STATUS IS WS-MEDASSGN-STATUS.
+
+           SELECT TXNLOG-FILE ASSIGN TO 'TXNLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXNLOG-STATUS.
+
+           SELECT SECPARM-FILE ASSIGN TO 'SECPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SECPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATMSTR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PATMSTR.
+
+       FD  RXCTL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RXCTL.
+
+       FD  RXLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RXLOG.
+
+       FD  RXACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RXACT.
+
+       FD  DRGINTXN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DRGINTXN.
+
+       FD  THRESHLD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY THRESHLD.
+
+       FD  VISITREC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VISITREC.
+
+       FD  ALERTREC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ALERTREC.
+
+       FD  USERSEC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERSEC.
+
+       FD  LOGINAUD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOGINAUD.
+
+       FD  MEDASSGN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MEDASSGN.
+
+       FD  TXNLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TXNLOG.
+
+      *    SITE-CONFIGURABLE SECURITY PARAMETERS (REQUEST 004 LOCKOUT
+      *    THRESHOLD) - SAME OVERRIDE-CARD CONVENTION AS CKPTPARM USES
+      *    FOR THE BATCH JOBS' CHECKPOINT INTERVAL.
+       FD  SECPARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SECPARM-RECORD.
+           03 PM-LOCKOUT-THRESHOLD PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       COPY CARSNCDS.
+       COPY DRGITBL.
+
+       01 WS-FILE-STATUSES.
+         03 WS-PATMSTR-STATUS    PIC X(2).
+         03 WS-RXCTL-STATUS      PIC X(2).
+         03 WS-RXLOG-STATUS      PIC X(2).
+         03 WS-RXACT-STATUS      PIC X(2).
+         03 WS-DRGINTXN-STATUS   PIC X(2).
+         03 WS-THRESHLD-STATUS   PIC X(2).
+         03 WS-VISITREC-STATUS   PIC X(2).
+         03 WS-ALERTREC-STATUS   PIC X(2).
+         03 WS-USERSEC-STATUS    PIC X(2).
+         03 WS-LOGINAUD-STATUS   PIC X(2).
+         03 WS-MEDASSGN-STATUS   PIC X(2).
+         03 WS-TXNLOG-STATUS     PIC X(2).
+         03 WS-SECPARM-STATUS    PIC X(2).
+
+       01 WS-CONTROLS.
+      *    DEFAULT LOCKOUT THRESHOLD FOR REQUEST 004 - OVERRIDDEN AT
+      *    STARTUP BY SECPARM IF A NONZERO VALUE IS PRESENT THERE.
+         03 WS-LOCKOUT-THRESHOLD PIC 9(02) VALUE 5.
+         03 WS-FIRST-RX-ID       PIC 9(10) VALUE 1000001.
+         03 WS-RXCTL-ENQ-NAME    PIC X(08) VALUE 'RXCTLREC'.
+         03 WS-RECORD-FOUND      PIC X(01).
+           88 WS-FOUND           VALUE 'Y'.
+           88 WS-NOT-FOUND       VALUE 'N'.
+         03 WS-REQ-ID-VALID-SW   PIC X(01).
+           88 WS-REQ-ID-VALID    VALUE 'Y'.
+           88 WS-REQ-ID-INVALID  VALUE 'N'.
+
+       01 WS-DATE-TIME-WORK.
+         03 WS-CURRENT-DATE-AND-TIME PIC X(21).
+         03 WS-CDT-R REDEFINES WS-CURRENT-DATE-AND-TIME.
+           05 WS-CURR-CCYY       PIC 9(04).
+           05 WS-CURR-MM         PIC 9(02).
+           05 WS-CURR-DD         PIC 9(02).
+           05 WS-CURR-HH         PIC 9(02).
+           05 WS-CURR-MN         PIC 9(02).
+           05 WS-CURR-SS         PIC 9(02).
+           05 FILLER             PIC X(07).
+         03 WS-TODAY-TEXT         PIC X(10).
+         03 WS-TODAY-TEXT-R REDEFINES WS-TODAY-TEXT.
+           05 WS-TT-CCYY          PIC 9(04).
+           05 WS-TT-DASH1         PIC X(01).
+           05 WS-TT-MM            PIC 9(02).
+           05 WS-TT-DASH2         PIC X(01).
+           05 WS-TT-DD            PIC 9(02).
+         03 WS-NOW-TEXT          PIC X(08).
+         03 WS-NOW-TEXT-R REDEFINES WS-NOW-TEXT.
+           05 WS-NT-HH            PIC 9(02).
+           05 WS-NT-COLON1        PIC X(01).
+           05 WS-NT-MN            PIC 9(02).
+           05 WS-NT-COLON2        PIC X(01).
+           05 WS-NT-SS            PIC 9(02).
+         03 WS-TODAY-NUM          PIC 9(08).
+
+       01 WS-DATE-COMPARE-WORK.
+         03 WS-DATE-IN            PIC X(10).
+         03 WS-DATE-PARTS REDEFINES WS-DATE-IN.
+           05 WS-DP-CCYY          PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 WS-DP-MM            PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-DP-DD            PIC 9(02).
+         03 WS-DATE-NUM           PIC 9(08).
+
+       01 WS-VITAL-COMPARE-WORK.
+         03 WS-VITAL-NAME         PIC X(14).
+         03 WS-VITAL-VALUE        PIC X(10).
+         03 WS-VITAL-THRESHOLD    PIC X(10).
+         03 WS-VITAL-EXCEEDED     PIC X(01).
+           88 WS-VITAL-IS-EXCEEDED VALUE 'Y'.
+         03 WS-VITAL-NUM          PIC 9(05).
+         03 WS-THRESHOLD-NUM      PIC 9(05).
+         03 WS-SLASH-POS          PIC 9(02).
+
+       01 WS-MEDICATION-WORK.
+         03 WS-INTERACTION-FOUND  PIC X(01).
+           88 WS-INTXN-FOUND      VALUE 'Y'.
+         03 WS-OTHER-DRUG-NAME    PIC X(50).
+         03 WS-NEW-RX-ID          PIC 9(10).
+
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       COPY CAREQREC.
+
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-GET-CURRENT-DATE-TIME
+           PERFORM 1000-VALIDATE-REQUEST-ID
+           IF WS-REQ-ID-VALID
+             EVALUATE TRUE
+               WHEN CA-REQ-PATIENT
+                 PERFORM 2000-PROCESS-PATIENT
+               WHEN CA-REQ-PATIENT-USER
+                 PERFORM 2100-PROCESS-LOGIN
+               WHEN CA-REQ-USER-UNLOCK
+                 PERFORM 2150-PROCESS-UNLOCK
+               WHEN CA-REQ-MEDICATION
+                 PERFORM 2200-PROCESS-MEDICATION
+               WHEN CA-REQ-MEDITATION
+                 PERFORM 2300-PROCESS-MEDITATION
+               WHEN CA-REQ-THRESHOLD
+                 PERFORM 2400-PROCESS-THRESHOLD
+               WHEN CA-REQ-VISIT
+                 PERFORM 2500-PROCESS-VISIT
+               WHEN OTHER
+                 MOVE RC-SYS-INVALID-REQ-ID TO CA-RETURN-CODE
+             END-EVALUATE
+           END-IF
+           PERFORM 9000-WRITE-TXN-LOG
+           PERFORM 9999-RETURN-TO-CICS
+           .
+
+       0100-GET-CURRENT-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CURR-CCYY TO WS-TT-CCYY
+           MOVE '-'          TO WS-TT-DASH1
+           MOVE WS-CURR-MM   TO WS-TT-MM
+           MOVE '-'          TO WS-TT-DASH2
+           MOVE WS-CURR-DD   TO WS-TT-DD
+           MOVE WS-CURR-HH   TO WS-NT-HH
+           MOVE ':'          TO WS-NT-COLON1
+           MOVE WS-CURR-MN   TO WS-NT-MN
+           MOVE ':'          TO WS-NT-COLON2
+           MOVE WS-CURR-SS   TO WS-NT-SS
+           COMPUTE WS-TODAY-NUM =
+               (WS-CURR-CCYY * 10000) + (WS-CURR-MM * 100) + WS-CURR-DD
+           .
+
+      *    GATES THE DISPATCH EVALUATE ON ITS OWN WS SWITCH RATHER THAN
+      *    CA-RETURN-CODE - THE COMMAREA IS CALLER-OWNED AND NOT
+      *    CLEARED BETWEEN CALLS, SO A STALE VALUE LEFT OVER FROM A
+      *    PRIOR REJECTED REQUEST MUST NOT BE MISREAD AS THIS CALL'S
+      *    OUTCOME.
+       1000-VALIDATE-REQUEST-ID.
+           IF CA-REQ-VALID
+             SET WS-REQ-ID-VALID TO TRUE
+           ELSE
+             SET WS-REQ-ID-INVALID TO TRUE
+             MOVE RC-SYS-INVALID-REQ-ID TO CA-RETURN-CODE
+           END-IF
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 000 - PERSIST PATIENT INTAKE, DUPLICATE CHECK         |
+      *+---------------------------------------------------------------+
+       2000-PROCESS-PATIENT.
+           IF CA-LAST-NAME = SPACES OR CA-DOB = SPACES
+             MOVE RC-PAT-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             OPEN I-O PATMSTR-FILE
+             IF WS-PATMSTR-STATUS = '35'
+               CLOSE PATMSTR-FILE
+               OPEN OUTPUT PATMSTR-FILE
+               CLOSE PATMSTR-FILE
+               OPEN I-O PATMSTR-FILE
+             END-IF
+
+             MOVE CA-PATIENT-ID TO PM-PATIENT-ID
+             READ PATMSTR-FILE
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-READ
+
+             IF WS-FOUND
+               PERFORM 2010-UPDATE-PATIENT
+             ELSE
+               PERFORM 2020-CHECK-PATIENT-DUPLICATE
+               IF CA-PAT-DUP-FOUND = 'Y'
+                 MOVE RC-PAT-DUPLICATE TO CA-RETURN-CODE
+               ELSE
+                 PERFORM 2030-CREATE-PATIENT
+                 MOVE RC-SUCCESS TO CA-RETURN-CODE
+               END-IF
+             END-IF
+
+             CLOSE PATMSTR-FILE
+           END-IF
+           .
+
+       2010-UPDATE-PATIENT.
+           MOVE CA-INS-CARD-NUM   TO PM-INS-CARD-NUM
+           MOVE CA-LAST-NAME      TO PM-LAST-NAME
+           MOVE CA-DOB            TO PM-DOB
+           MOVE CA-FIRST-NAME     TO PM-FIRST-NAME
+           MOVE CA-ADDRESS        TO PM-ADDRESS
+           MOVE CA-CITY           TO PM-CITY
+           MOVE CA-POSTCODE       TO PM-POSTCODE
+           MOVE CA-PHONE-MOBILE   TO PM-PHONE-MOBILE
+           MOVE CA-EMAIL-ADDRESS  TO PM-EMAIL-ADDRESS
+           MOVE CA-USERID         TO PM-USERID
+           MOVE WS-TODAY-TEXT     TO PM-LAST-UPDATED
+           REWRITE PATMSTR-RECORD
+           MOVE 'N' TO CA-PAT-DUP-FOUND
+           MOVE ZEROES TO CA-PAT-DUP-PATIENT-ID
+           MOVE RC-SUCCESS TO CA-RETURN-CODE
+           .
+
+      *    ALTERNATE-KEY LOOKUP: A NEW PATIENT IS A DUPLICATE IF THE
+      *    SAME INSURANCE CARD NUMBER OR THE SAME LAST-NAME+DOB PAIR
+      *    IS ALREADY ON FILE UNDER A DIFFERENT CA-PATIENT-ID.
+       2020-CHECK-PATIENT-DUPLICATE.
+           MOVE 'N' TO CA-PAT-DUP-FOUND
+           MOVE ZEROES TO CA-PAT-DUP-PATIENT-ID
+
+      *    A BLANK CARD NUMBER MEANS SELF-PAY/NOT-YET-INSURED, NOT "NO
+      *    CARD ON FILE" - SKIP THE LOOKUP OR EVERY UNINSURED PATIENT
+      *    AFTER THE FIRST WOULD MATCH THE FIRST ONE'S BLANK KEY.
+           IF CA-INS-CARD-NUM NOT = SPACES
+             MOVE CA-INS-CARD-NUM TO PM-INS-CARD-NUM
+             READ PATMSTR-FILE KEY IS PM-INS-CARD-NUM
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 MOVE 'Y' TO CA-PAT-DUP-FOUND
+                 MOVE PM-PATIENT-ID TO CA-PAT-DUP-PATIENT-ID
+             END-READ
+           END-IF
+
+           IF CA-PAT-DUP-FOUND = 'N'
+             MOVE CA-LAST-NAME TO PM-LAST-NAME
+             MOVE CA-DOB       TO PM-DOB
+             READ PATMSTR-FILE KEY IS PM-LAST-NAME-DOB
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 MOVE 'Y' TO CA-PAT-DUP-FOUND
+                 MOVE PM-PATIENT-ID TO CA-PAT-DUP-PATIENT-ID
+             END-READ
+           END-IF
+           .
+
+       2030-CREATE-PATIENT.
+           MOVE CA-PATIENT-ID     TO PM-PATIENT-ID
+           MOVE CA-INS-CARD-NUM   TO PM-INS-CARD-NUM
+           MOVE CA-LAST-NAME      TO PM-LAST-NAME
+           MOVE CA-DOB            TO PM-DOB
+           MOVE CA-FIRST-NAME     TO PM-FIRST-NAME
+           MOVE CA-ADDRESS        TO PM-ADDRESS
+           MOVE CA-CITY           TO PM-CITY
+           MOVE CA-POSTCODE       TO PM-POSTCODE
+           MOVE CA-PHONE-MOBILE   TO PM-PHONE-MOBILE
+           MOVE CA-EMAIL-ADDRESS  TO PM-EMAIL-ADDRESS
+           MOVE CA-USERID         TO PM-USERID
+           MOVE WS-TODAY-TEXT     TO PM-CREATED-DATE
+           MOVE WS-TODAY-TEXT     TO PM-LAST-UPDATED
+           WRITE PATMSTR-RECORD
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 004 - LOGIN, FAILED-ATTEMPT LOCKOUT, AUDIT TRAIL      |
+      *+---------------------------------------------------------------+
+       2100-PROCESS-LOGIN.
+           IF CA-USERNAME = SPACES OR CA-USERPASSWORD = SPACES
+             MOVE RC-USR-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             PERFORM 2105-READ-SECURITY-PARM
+             OPEN I-O USERSEC-FILE
+             IF WS-USERSEC-STATUS = '35'
+               CLOSE USERSEC-FILE
+               OPEN OUTPUT USERSEC-FILE
+               CLOSE USERSEC-FILE
+               OPEN I-O USERSEC-FILE
+             END-IF
+             OPEN EXTEND LOGINAUD-FILE
+             IF WS-LOGINAUD-STATUS = '35'
+               CLOSE LOGINAUD-FILE
+               OPEN OUTPUT LOGINAUD-FILE
+               CLOSE LOGINAUD-FILE
+               OPEN EXTEND LOGINAUD-FILE
+             END-IF
+
+             MOVE CA-USERNAME TO US-USERNAME
+             READ USERSEC-FILE
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-READ
+
+             IF WS-NOT-FOUND
+               MOVE 'FAIL  '        TO CA-LOGIN-STATUS
+               MOVE ZEROES          TO CA-FAILED-ATTEMPTS
+               MOVE RC-USR-NOT-FOUND TO CA-RETURN-CODE
+               PERFORM 2130-WRITE-LOGIN-AUDIT
+             ELSE
+               IF US-LOCKED
+                 MOVE 'LOCKED'           TO CA-LOGIN-STATUS
+                 MOVE US-FAILED-ATTEMPTS TO CA-FAILED-ATTEMPTS
+                 MOVE RC-USR-ACCOUNT-LOCKED TO CA-RETURN-CODE
+                 PERFORM 2130-WRITE-LOGIN-AUDIT
+               ELSE
+                 PERFORM 2110-CHECK-PASSWORD
+               END-IF
+             END-IF
+
+             CLOSE USERSEC-FILE
+             CLOSE LOGINAUD-FILE
+           END-IF
+           .
+
+      *    OVERRIDE THE DEFAULT LOCKOUT THRESHOLD FROM SECPARM WHEN A
+      *    NONZERO VALUE IS SUPPLIED THERE - LETS OPERATIONS TIGHTEN OR
+      *    RELAX THE POLICY WITHOUT A RECOMPILE.
+       2105-READ-SECURITY-PARM.
+           OPEN INPUT SECPARM-FILE
+           IF WS-SECPARM-STATUS NOT = '35'
+             READ SECPARM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF PM-LOCKOUT-THRESHOLD > 0
+                   MOVE PM-LOCKOUT-THRESHOLD TO WS-LOCKOUT-THRESHOLD
+                 END-IF
+             END-READ
+             CLOSE SECPARM-FILE
+           END-IF
+           .
+
+       2110-CHECK-PASSWORD.
+           IF US-USERPASSWORD = CA-USERPASSWORD
+             MOVE ZEROES TO US-FAILED-ATTEMPTS
+             MOVE WS-TODAY-TEXT TO US-LAST-LOGIN-DATE
+             MOVE WS-NOW-TEXT   TO US-LAST-LOGIN-TIME
+             REWRITE USERSEC-RECORD
+             MOVE 'OK    ' TO CA-LOGIN-STATUS
+             MOVE ZEROES   TO CA-FAILED-ATTEMPTS
+             MOVE RC-SUCCESS TO CA-RETURN-CODE
+           ELSE
+             PERFORM 2120-RECORD-FAILED-ATTEMPT
+           END-IF
+           PERFORM 2130-WRITE-LOGIN-AUDIT
+           .
+
+       2120-RECORD-FAILED-ATTEMPT.
+           ADD 1 TO US-FAILED-ATTEMPTS
+           IF US-FAILED-ATTEMPTS >= WS-LOCKOUT-THRESHOLD
+             SET US-LOCKED TO TRUE
+             MOVE WS-TODAY-TEXT TO US-LOCKOUT-DATE
+             MOVE WS-NOW-TEXT   TO US-LOCKOUT-TIME
+             MOVE 'LOCKED' TO CA-LOGIN-STATUS
+             MOVE RC-USR-ACCOUNT-LOCKED TO CA-RETURN-CODE
+           ELSE
+             MOVE 'FAIL  ' TO CA-LOGIN-STATUS
+             MOVE RC-USR-INVALID-CREDS TO CA-RETURN-CODE
+           END-IF
+           REWRITE USERSEC-RECORD
+           MOVE US-FAILED-ATTEMPTS TO CA-FAILED-ATTEMPTS
+           .
+
+       2130-WRITE-LOGIN-AUDIT.
+           MOVE CA-USERNAME   TO LA-USERNAME
+           MOVE EIBTRMID      TO LA-TERMINAL-ID
+           MOVE WS-TODAY-TEXT TO LA-LOGIN-DATE
+           MOVE WS-NOW-TEXT   TO LA-LOGIN-TIME
+           MOVE CA-LOGIN-STATUS TO LA-RESULT
+           WRITE LOGINAUD-RECORD
+           .
+
+      *    EXPLICIT UNLOCK REQUEST (CA-REQUEST-ID = '01UUSR'). A
+      *    LOCKED ACCOUNT IS NEVER SELF-SERVICE CLEARED BY A SUCCESSFUL
+      *    LOGIN ATTEMPT - IT TAKES THIS SEPARATE REQUEST.
+       2150-PROCESS-UNLOCK.
+           OPEN I-O USERSEC-FILE
+           IF WS-USERSEC-STATUS = '35'
+             MOVE RC-USR-NOT-FOUND TO CA-RETURN-CODE
+             CLOSE USERSEC-FILE
+           ELSE
+             MOVE CA-USERNAME TO US-USERNAME
+             READ USERSEC-FILE
+               INVALID KEY
+                 MOVE RC-USR-NOT-FOUND TO CA-RETURN-CODE
+               NOT INVALID KEY
+                 MOVE ZEROES TO US-FAILED-ATTEMPTS
+                 SET US-NOT-LOCKED TO TRUE
+                 REWRITE USERSEC-RECORD
+                 MOVE ZEROES TO CA-FAILED-ATTEMPTS
+                 MOVE 'OK    ' TO CA-LOGIN-STATUS
+                 MOVE RC-USR-UNLOCKED TO CA-RETURN-CODE
+                 OPEN EXTEND LOGINAUD-FILE
+                 MOVE CA-USERNAME   TO LA-USERNAME
+                 MOVE EIBTRMID      TO LA-TERMINAL-ID
+                 MOVE WS-TODAY-TEXT TO LA-LOGIN-DATE
+                 MOVE WS-NOW-TEXT   TO LA-LOGIN-TIME
+                 MOVE 'UNLOCK' TO LA-RESULT
+                 WRITE LOGINAUD-RECORD
+                 CLOSE LOGINAUD-FILE
+             END-READ
+             CLOSE USERSEC-FILE
+           END-IF
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 001 / 002 - INTERACTION CHECK, THEN GAP-FREE          |
+      *| PRESCRIPTION NUMBER ISSUANCE WITH AUDIT LOG                   |
+      *+---------------------------------------------------------------+
+       2200-PROCESS-MEDICATION.
+           IF CA-DRUG-NAME = SPACES OR CA-STRENGTH = SPACES
+               OR CA-ROUTE = SPACES OR CA-FREQUENCY = SPACES
+               OR CA-START-DATE = SPACES OR CA-END-DATE = SPACES
+             MOVE RC-MED-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             MOVE 'N' TO CA-INTERACTION-FLAG
+             MOVE SPACES TO CA-INTERACTION-DRUG
+             PERFORM 2210-CHECK-DRUG-INTERACTION
+             IF WS-INTXN-FOUND
+               MOVE RC-MED-INTERACTION-REJ TO CA-RETURN-CODE
+             ELSE
+               PERFORM 2220-ISSUE-PRESCRIPTION-ID
+               PERFORM 2230-PERSIST-PRESCRIPTION
+               PERFORM 2240-LOG-PRESCRIPTION-ISSUANCE
+               MOVE RC-SUCCESS TO CA-RETURN-CODE
+             END-IF
+           END-IF
+           .
+
+       2210-CHECK-DRUG-INTERACTION.
+           MOVE 'N' TO WS-INTERACTION-FOUND
+           PERFORM 2211-LOAD-INTERACTION-TABLE
+
+           OPEN INPUT RXACT-FILE
+           IF WS-RXACT-STATUS = '35'
+             CLOSE RXACT-FILE
+           ELSE
+             MOVE CA-PATIENT-ID TO RA-PATIENT-ID
+             MOVE ZEROES TO RA-PRESCRIPTION-ID
+             START RXACT-FILE KEY IS >= RA-KEY
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-START
+             PERFORM UNTIL WS-NOT-FOUND
+               READ RXACT-FILE NEXT RECORD
+                 AT END
+                   SET WS-NOT-FOUND TO TRUE
+                 NOT AT END
+                   IF RA-PATIENT-ID NOT = CA-PATIENT-ID
+                     SET WS-NOT-FOUND TO TRUE
+                   ELSE
+                     PERFORM 2212-EVALUATE-ACTIVE-RX
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE RXACT-FILE
+           END-IF
+           .
+
+       2211-LOAD-INTERACTION-TABLE.
+           MOVE 0 TO WS-INTXN-COUNT
+           OPEN INPUT DRGINTXN-FILE
+           IF WS-DRGINTXN-STATUS = '35'
+             CLOSE DRGINTXN-FILE
+           ELSE
+             PERFORM UNTIL WS-DRGINTXN-STATUS NOT = '00'
+               READ DRGINTXN-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF WS-INTXN-COUNT < 200
+                     ADD 1 TO WS-INTXN-COUNT
+                     MOVE DI-DRUG-A TO WS-INTXN-DRUG-A(WS-INTXN-COUNT)
+                     MOVE DI-DRUG-B TO WS-INTXN-DRUG-B(WS-INTXN-COUNT)
+                   ELSE
+                     DISPLAY 'HCMADB02 - DRGINTXN HAS MORE THAN 200 '
+                         'PAIRS, REMAINDER IGNORED'
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE DRGINTXN-FILE
+           END-IF
+           .
+
+      *    IS THE PERSISTED ACTIVE PRESCRIPTION RA-KEY ACTIVE TODAY,
+      *    AND IF SO DOES IT CONFLICT WITH THE INCOMING CA-DRUG-NAME.
+       2212-EVALUATE-ACTIVE-RX.
+           MOVE RA-START-DATE TO WS-DATE-IN
+           PERFORM 2213-CONVERT-DATE-TO-NUM
+           MOVE WS-DATE-NUM TO WS-THRESHOLD-NUM
+           IF WS-THRESHOLD-NUM > WS-TODAY-NUM
+             CONTINUE
+           ELSE
+             MOVE RA-END-DATE TO WS-DATE-IN
+             PERFORM 2213-CONVERT-DATE-TO-NUM
+             IF WS-DATE-NUM < WS-TODAY-NUM
+               CONTINUE
+             ELSE
+               PERFORM 2214-SEARCH-INTERACTION-PAIR
+             END-IF
+           END-IF
+           .
+
+       2213-CONVERT-DATE-TO-NUM.
+           IF WS-DATE-IN(5:1) = '-'
+             COMPUTE WS-DATE-NUM =
+               (WS-DP-CCYY * 10000) + (WS-DP-MM * 100) + WS-DP-DD
+           ELSE
+             MOVE WS-DATE-IN(1:8) TO WS-DATE-NUM
+           END-IF
+           .
+
+       2214-SEARCH-INTERACTION-PAIR.
+           PERFORM VARYING WS-INTXN-IDX FROM 1 BY 1
+               UNTIL WS-INTXN-IDX > WS-INTXN-COUNT
+                  OR WS-INTXN-FOUND
+             IF (CA-DRUG-NAME = WS-INTXN-DRUG-A(WS-INTXN-IDX) AND
+                 RA-DRUG-NAME = WS-INTXN-DRUG-B(WS-INTXN-IDX))
+                 OR
+                (CA-DRUG-NAME = WS-INTXN-DRUG-B(WS-INTXN-IDX) AND
+                 RA-DRUG-NAME = WS-INTXN-DRUG-A(WS-INTXN-IDX))
+               MOVE 'Y' TO WS-INTERACTION-FOUND
+               MOVE 'Y' TO CA-INTERACTION-FLAG
+               MOVE RA-DRUG-NAME TO CA-INTERACTION-DRUG
+               MOVE RA-DRUG-NAME TO WS-OTHER-DRUG-NAME
+             END-IF
+           END-PERFORM
+           .
+
+      *    THE ENQ/DEQ PAIR SERIALIZES THIS READ-MODIFY-REWRITE ACROSS
+      *    CONCURRENT 01AMED TRANSACTIONS SO TWO TASKS CAN NEVER BOTH
+      *    READ THE SAME CTL-NEXT-RX-ID BEFORE EITHER REWRITES IT - I-O
+      *    MODE ALONE ONLY GUARDS AGAINST THIS PROGRAM'S OWN SEQUENTIAL
+      *    LOGIC, NOT AGAINST A SECOND CICS TASK RUNNING THE SAME CODE.
+       2220-ISSUE-PRESCRIPTION-ID.
+           OPEN I-O RXCTL-FILE
+           IF WS-RXCTL-STATUS = '35'
+             CLOSE RXCTL-FILE
+             OPEN OUTPUT RXCTL-FILE
+             CLOSE RXCTL-FILE
+             OPEN I-O RXCTL-FILE
+           END-IF
+
+           EXEC CICS
+               ENQ RESOURCE(WS-RXCTL-ENQ-NAME)
+                   LENGTH(8)
+           END-EXEC
+
+           MOVE 'R' TO CTL-KEY
+           READ RXCTL-FILE
+             INVALID KEY
+               MOVE WS-FIRST-RX-ID TO CTL-NEXT-RX-ID
+               MOVE WS-TODAY-TEXT TO CTL-LAST-ISSUED-DATE
+               WRITE RXCTL-RECORD
+             NOT INVALID KEY
+               CONTINUE
+           END-READ
+
+           MOVE CTL-NEXT-RX-ID TO WS-NEW-RX-ID
+           MOVE WS-NEW-RX-ID   TO CA-PRESCRIPTION-ID
+           ADD 1 TO CTL-NEXT-RX-ID
+           MOVE WS-TODAY-TEXT TO CTL-LAST-ISSUED-DATE
+           REWRITE RXCTL-RECORD
+
+           EXEC CICS
+               DEQ RESOURCE(WS-RXCTL-ENQ-NAME)
+                   LENGTH(8)
+           END-EXEC
+
+           CLOSE RXCTL-FILE
+           .
+
+       2230-PERSIST-PRESCRIPTION.
+           OPEN I-O RXACT-FILE
+           IF WS-RXACT-STATUS = '35'
+             CLOSE RXACT-FILE
+             OPEN OUTPUT RXACT-FILE
+             CLOSE RXACT-FILE
+             OPEN I-O RXACT-FILE
+           END-IF
+
+           MOVE CA-PATIENT-ID       TO RA-PATIENT-ID
+           MOVE CA-PRESCRIPTION-ID  TO RA-PRESCRIPTION-ID
+           MOVE CA-DRUG-NAME        TO RA-DRUG-NAME
+           MOVE CA-STRENGTH         TO RA-STRENGTH
+           MOVE CA-AMOUNT           TO RA-AMOUNT
+           MOVE CA-ROUTE            TO RA-ROUTE
+           MOVE CA-FREQUENCY        TO RA-FREQUENCY
+           MOVE CA-IDENTIFIER       TO RA-IDENTIFIER
+           MOVE CA-BIOMED-TYPE      TO RA-BIOMED-TYPE
+           MOVE CA-START-DATE       TO RA-START-DATE
+           MOVE CA-END-DATE         TO RA-END-DATE
+           WRITE RXACT-RECORD
+
+           CLOSE RXACT-FILE
+           .
+
+       2240-LOG-PRESCRIPTION-ISSUANCE.
+           OPEN EXTEND RXLOG-FILE
+           IF WS-RXLOG-STATUS = '35'
+             CLOSE RXLOG-FILE
+             OPEN OUTPUT RXLOG-FILE
+             CLOSE RXLOG-FILE
+             OPEN EXTEND RXLOG-FILE
+           END-IF
+
+           MOVE CA-PATIENT-ID      TO RL-PATIENT-ID
+           MOVE CA-PRESCRIPTION-ID TO RL-PRESCRIPTION-ID
+           MOVE CA-DRUG-NAME       TO RL-DRUG-NAME
+           MOVE WS-TODAY-TEXT      TO RL-ISSUED-DATE
+           MOVE WS-NOW-TEXT        TO RL-ISSUED-TIME
+           WRITE RXLOG-RECORD
+
+           CLOSE RXLOG-FILE
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 006 SUPPORT - PERSIST THERAPY/MEDITATION ASSIGNMENT   |
+      *+---------------------------------------------------------------+
+       2300-PROCESS-MEDITATION.
+           IF CA-HOW-OFTEN = SPACES OR CA-MEDITATION-NAME = SPACES
+             MOVE RC-MTN-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             OPEN I-O MEDASSGN-FILE
+             IF WS-MEDASSGN-STATUS = '35'
+               CLOSE MEDASSGN-FILE
+               OPEN OUTPUT MEDASSGN-FILE
+               CLOSE MEDASSGN-FILE
+               OPEN I-O MEDASSGN-FILE
+             END-IF
+
+             MOVE CA-PATIENT-ID     TO MA-PATIENT-ID
+             MOVE CA-MEDITATION-NAME TO MA-MEDITATION-NAME
+             READ MEDASSGN-FILE
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-READ
+
+             MOVE CA-MEDITATION-TYPE TO MA-MEDITATION-TYPE
+             MOVE CA-RELIEF           TO MA-RELIEF
+             MOVE CA-POSTURE          TO MA-POSTURE
+             MOVE CA-HOW-OFTEN        TO MA-HOW-OFTEN
+
+             IF WS-FOUND
+               REWRITE MEDASSGN-RECORD
+             ELSE
+               MOVE WS-TODAY-TEXT TO MA-ASSIGNED-DATE
+               MOVE SPACES        TO MA-LAST-REMINDED
+               WRITE MEDASSGN-RECORD
+             END-IF
+
+             CLOSE MEDASSGN-FILE
+             MOVE RC-SUCCESS TO CA-RETURN-CODE
+           END-IF
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 003 SUPPORT - PERSIST VITALS THRESHOLDS               |
+      *+---------------------------------------------------------------+
+       2400-PROCESS-THRESHOLD.
+           IF CA-HR-THRESHOLD = SPACES AND CA-BP-THRESHOLD = SPACES
+               AND CA-MS-THRESHOLD = SPACES
+             MOVE RC-THR-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             OPEN I-O THRESHLD-FILE
+             IF WS-THRESHLD-STATUS = '35'
+               CLOSE THRESHLD-FILE
+               OPEN OUTPUT THRESHLD-FILE
+               CLOSE THRESHLD-FILE
+               OPEN I-O THRESHLD-FILE
+             END-IF
+
+             MOVE CA-PATIENT-ID TO TH-PATIENT-ID
+             READ THRESHLD-FILE
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-READ
+
+             MOVE CA-HR-THRESHOLD TO TH-HR-THRESHOLD
+             MOVE CA-BP-THRESHOLD TO TH-BP-THRESHOLD
+             MOVE CA-MS-THRESHOLD TO TH-MS-THRESHOLD
+
+             IF WS-FOUND
+               REWRITE THRESHLD-RECORD
+             ELSE
+               WRITE THRESHLD-RECORD
+             END-IF
+
+             CLOSE THRESHLD-FILE
+             MOVE RC-SUCCESS TO CA-RETURN-CODE
+           END-IF
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 003 / 005 - PERSIST VISIT, ALERT ON THRESHOLD BREACH  |
+      *+---------------------------------------------------------------+
+       2500-PROCESS-VISIT.
+           IF CA-VISIT-DATE = SPACES
+             MOVE RC-VIS-INVALID-DATA TO CA-RETURN-CODE
+           ELSE
+             MOVE 'N' TO CA-ALERT-RAISED
+             PERFORM 2510-CHECK-VITALS-AGAINST-THRESHOLDS
+             PERFORM 2520-PERSIST-VISIT
+             IF CA-ALERT-RAISED = 'Y'
+               MOVE RC-VIS-ALERT-RAISED TO CA-RETURN-CODE
+             ELSE
+               MOVE RC-SUCCESS TO CA-RETURN-CODE
+             END-IF
+           END-IF
+           .
+
+       2510-CHECK-VITALS-AGAINST-THRESHOLDS.
+           OPEN INPUT THRESHLD-FILE
+           IF WS-THRESHLD-STATUS = '35'
+             SET WS-NOT-FOUND TO TRUE
+           ELSE
+             MOVE CA-PATIENT-ID TO TH-PATIENT-ID
+             READ THRESHLD-FILE
+               INVALID KEY
+                 SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                 SET WS-FOUND TO TRUE
+             END-READ
+           END-IF
+
+           IF WS-FOUND
+             MOVE 'HEART-RATE'    TO WS-VITAL-NAME
+             MOVE CA-HEART-RATE   TO WS-VITAL-VALUE
+             MOVE TH-HR-THRESHOLD TO WS-VITAL-THRESHOLD
+             PERFORM 2511-COMPARE-ONE-VITAL
+
+             MOVE 'BLOOD-PRESSURE' TO WS-VITAL-NAME
+             MOVE CA-BLOOD-PRESSURE TO WS-VITAL-VALUE
+             MOVE TH-BP-THRESHOLD   TO WS-VITAL-THRESHOLD
+             PERFORM 2511-COMPARE-ONE-VITAL
+
+             MOVE 'MENTAL-STATE' TO WS-VITAL-NAME
+             MOVE CA-MENTAL-STATE TO WS-VITAL-VALUE
+             MOVE TH-MS-THRESHOLD TO WS-VITAL-THRESHOLD
+             PERFORM 2511-COMPARE-ONE-VITAL
+           END-IF
+
+           IF WS-THRESHLD-STATUS NOT = '35'
+             CLOSE THRESHLD-FILE
+           END-IF
+           .
+
+      *    EACH VITAL IS COMPARED ON ITS LEADING NUMERIC TOKEN (BLOOD
+      *    PRESSURE IS STORED "SYSTOLIC/DIASTOLIC" - THE SYSTOLIC
+      *    READING IS THE ONE COMPARED AGAINST THE THRESHOLD).
+       2511-COMPARE-ONE-VITAL.
+           MOVE 'N' TO WS-VITAL-EXCEEDED
+           PERFORM 2512-EXTRACT-LEADING-NUMBER
+           IF WS-VITAL-NUM > WS-THRESHOLD-NUM
+             MOVE 'Y' TO WS-VITAL-EXCEEDED
+             MOVE 'Y' TO CA-ALERT-RAISED
+             PERFORM 2513-WRITE-ALERT
+           END-IF
+           .
+
+       2512-EXTRACT-LEADING-NUMBER.
+           MOVE 0 TO WS-VITAL-NUM WS-THRESHOLD-NUM WS-SLASH-POS
+           INSPECT WS-VITAL-VALUE TALLYING WS-SLASH-POS
+             FOR CHARACTERS BEFORE INITIAL '/'
+           IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 10
+             MOVE WS-VITAL-VALUE(1:WS-SLASH-POS) TO WS-VITAL-NUM
+           ELSE
+             IF WS-VITAL-VALUE IS NUMERIC
+               MOVE WS-VITAL-VALUE TO WS-VITAL-NUM
+             END-IF
+           END-IF
+
+           MOVE 0 TO WS-SLASH-POS
+           INSPECT WS-VITAL-THRESHOLD TALLYING WS-SLASH-POS
+             FOR CHARACTERS BEFORE INITIAL '/'
+           IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 10
+             MOVE WS-VITAL-THRESHOLD(1:WS-SLASH-POS) TO WS-THRESHOLD-NUM
+           ELSE
+             IF WS-VITAL-THRESHOLD IS NUMERIC
+               MOVE WS-VITAL-THRESHOLD TO WS-THRESHOLD-NUM
+             END-IF
+           END-IF
+           .
+
+       2513-WRITE-ALERT.
+           OPEN EXTEND ALERTREC-FILE
+           IF WS-ALERTREC-STATUS = '35'
+             CLOSE ALERTREC-FILE
+             OPEN OUTPUT ALERTREC-FILE
+             CLOSE ALERTREC-FILE
+             OPEN EXTEND ALERTREC-FILE
+           END-IF
+
+           MOVE CA-PATIENT-ID      TO AL-PATIENT-ID
+           MOVE CA-VISIT-DATE      TO AL-VISIT-DATE
+           MOVE CA-VISIT-TIME      TO AL-VISIT-TIME
+           MOVE WS-VITAL-NAME      TO AL-VITAL-NAME
+           MOVE WS-VITAL-VALUE     TO AL-VITAL-VALUE
+           MOVE WS-VITAL-THRESHOLD TO AL-THRESHOLD-VALUE
+           WRITE ALERTREC-RECORD
+
+           CLOSE ALERTREC-FILE
+           .
+
+       2520-PERSIST-VISIT.
+           OPEN I-O VISITREC-FILE
+           IF WS-VISITREC-STATUS = '35'
+             CLOSE VISITREC-FILE
+             OPEN OUTPUT VISITREC-FILE
+             CLOSE VISITREC-FILE
+             OPEN I-O VISITREC-FILE
+           END-IF
+
+           MOVE CA-PATIENT-ID   TO VR-PATIENT-ID
+           MOVE CA-VISIT-DATE   TO VR-VISIT-DATE
+           MOVE CA-VISIT-TIME   TO VR-VISIT-TIME
+           MOVE CA-HEART-RATE      TO VR-HEART-RATE
+           MOVE CA-BLOOD-PRESSURE  TO VR-BLOOD-PRESSURE
+           MOVE CA-MENTAL-STATE    TO VR-MENTAL-STATE
+           MOVE CA-ALERT-RAISED    TO VR-ALERT-RAISED
+
+           READ VISITREC-FILE
+             INVALID KEY
+               WRITE VISITREC-RECORD
+             NOT INVALID KEY
+               REWRITE VISITREC-RECORD
+           END-READ
+
+           CLOSE VISITREC-FILE
+           .
+
+      *+---------------------------------------------------------------+
+      *| REQUEST 007 - END-OF-DAY RECONCILIATION FEED                 |
+      *+---------------------------------------------------------------+
+       9000-WRITE-TXN-LOG.
+           OPEN EXTEND TXNLOG-FILE
+           IF WS-TXNLOG-STATUS = '35'
+             CLOSE TXNLOG-FILE
+             OPEN OUTPUT TXNLOG-FILE
+             CLOSE TXNLOG-FILE
+             OPEN EXTEND TXNLOG-FILE
+           END-IF
+
+           MOVE CA-REQUEST-ID  TO TL-REQUEST-ID
+           MOVE CA-RETURN-CODE TO TL-RETURN-CODE
+           MOVE CA-PATIENT-ID  TO TL-PATIENT-ID
+           MOVE WS-TODAY-TEXT  TO TL-TXN-DATE
+           MOVE WS-NOW-TEXT    TO TL-TXN-TIME
+           WRITE TXNLOG-RECORD
+
+           CLOSE TXNLOG-FILE
+           .
+
+       9999-RETURN-TO-CICS.
+           EXEC CICS RETURN
+           END-EXEC.
