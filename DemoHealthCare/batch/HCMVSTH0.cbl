@@ -0,0 +1,220 @@
+      *+---------------------------------------------------------------+
+      *| HCMVSTH0                                                      |
+      *| BATCH REPORT - CHRONOLOGICAL VITALS/VISIT HISTORY, FOR ONE    |
+      *| PATIENT OR FOR ALL PATIENTS WITHIN A VISIT-DATE RANGE.        |
+      *| READS VISITREC-FILE (KSDS KEYED BY PATIENT ID + VISIT DATE +  |
+      *| VISIT TIME, WRITTEN BY HCMADB02) AND PRINTS ONE LINE PER      |
+      *| VISIT IN KEY ORDER, WHICH IS ALREADY CHRONOLOGICAL WITHIN     |
+      *| EACH PATIENT.                                                 |
+      *|                                                                
+      *| SELECTION IS DRIVEN BY A SINGLE PARAMETER CARD ON VSTHPARM:   |
+      *|   POSITIONS  1-10  PATIENT ID, OR ZEROES FOR ALL PATIENTS     |
+      *|   POSITIONS 11-20  FROM VISIT DATE (CCYY-MM-DD), OR SPACES    |
+      *|   POSITIONS 21-30  TO VISIT DATE (CCYY-MM-DD), OR SPACES      |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMVSTH0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITREC-FILE ASSIGN TO 'VISITREC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VR-KEY
+               FILE STATUS IS WS-VISITREC-STATUS.
+
+           SELECT VSTHPARM-FILE ASSIGN TO 'VSTHPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VSTHPARM-STATUS.
+
+           SELECT VSTHRPT-FILE ASSIGN TO 'VSTHRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VSTHRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISITREC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VISITREC.
+
+       FD  VSTHPARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VSTHPARM-RECORD.
+           03 PM-PATIENT-ID         PIC 9(10).
+           03 PM-FROM-DATE          PIC X(10).
+           03 PM-TO-DATE            PIC X(10).
+
+       FD  VSTHRPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VSTHRPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+         03 WS-VISITREC-STATUS    PIC X(2).
+         03 WS-VSTHPARM-STATUS    PIC X(2).
+         03 WS-VSTHRPT-STATUS     PIC X(2).
+
+       01 WS-SELECTION-CRITERIA.
+         03 WS-SEL-ALL-PATIENTS   PIC X(01) VALUE 'Y'.
+           88 WS-SEL-ALL          VALUE 'Y'.
+         03 WS-SEL-PATIENT-ID     PIC 9(10) VALUE ZEROES.
+         03 WS-SEL-FROM-DATE      PIC X(10) VALUE SPACES.
+         03 WS-SEL-TO-DATE        PIC X(10) VALUE SPACES.
+
+       01 WS-SWITCHES.
+         03 WS-END-OF-FILE        PIC X(01) VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+         03 WS-VISIT-COUNT        PIC 9(07) VALUE ZEROES.
+
+       01 WS-HEADING-1.
+         03 FILLER                PIC X(40) VALUE
+             'DEMO HEALTH CARE - VITALS VISIT HISTORY'.
+       01 WS-HEADING-2.
+         03 FILLER                PIC X(10) VALUE 'PATIENT ID'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(10) VALUE 'VISIT DATE'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(10) VALUE 'VISIT TIME'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(10) VALUE 'HEART RATE'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(14) VALUE 'BLOOD PRESSURE'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(12) VALUE 'MENTAL STATE'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(05) VALUE 'ALERT'.
+
+       01 WS-DETAIL-LINE.
+         03 WD-PATIENT-ID         PIC Z(9)9.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-VISIT-DATE         PIC X(10).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-VISIT-TIME         PIC X(10).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-HEART-RATE         PIC X(10).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-BLOOD-PRESSURE     PIC X(14).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-MENTAL-STATE       PIC X(12).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-ALERT-RAISED       PIC X(05).
+
+       01 WS-SUMMARY-LINE.
+         03 FILLER                PIC X(20)
+              VALUE 'TOTAL VISITS LISTED:'.
+         03 WS-TOTAL-OUT          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-READ-PARAMETER-CARD
+           PERFORM 0300-POSITION-VISITREC
+           PERFORM UNTIL WS-EOF
+             PERFORM 0400-READ-NEXT-VISIT
+             IF NOT WS-EOF
+               PERFORM 0500-SELECT-AND-PRINT-VISIT
+             END-IF
+           END-PERFORM
+           PERFORM 0900-FINALIZE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           OPEN INPUT VSTHPARM-FILE
+           OPEN INPUT VISITREC-FILE
+           OPEN OUTPUT VSTHRPT-FILE
+           WRITE VSTHRPT-LINE FROM WS-HEADING-1
+           WRITE VSTHRPT-LINE FROM WS-HEADING-2
+           MOVE ZEROES TO WS-VISIT-COUNT
+           .
+
+       0200-READ-PARAMETER-CARD.
+           IF WS-VSTHPARM-STATUS = '35'
+             SET WS-SEL-ALL TO TRUE
+           ELSE
+             READ VSTHPARM-FILE
+               AT END
+                 SET WS-SEL-ALL TO TRUE
+               NOT AT END
+                 MOVE PM-PATIENT-ID TO WS-SEL-PATIENT-ID
+                 MOVE PM-FROM-DATE  TO WS-SEL-FROM-DATE
+                 MOVE PM-TO-DATE    TO WS-SEL-TO-DATE
+                 IF WS-SEL-PATIENT-ID = ZEROES
+                   SET WS-SEL-ALL TO TRUE
+                 ELSE
+                   MOVE 'N' TO WS-SEL-ALL-PATIENTS
+                 END-IF
+             END-READ
+           END-IF
+           .
+
+      *    WHEN A SPECIFIC PATIENT IS REQUESTED, START DIRECTLY AT THAT
+      *    PATIENT'S FIRST VISIT KEY RATHER THAN SCANNING THE WHOLE
+      *    FILE.
+       0300-POSITION-VISITREC.
+           IF WS-SEL-ALL
+             MOVE LOW-VALUES TO VR-KEY
+           ELSE
+             MOVE WS-SEL-PATIENT-ID TO VR-PATIENT-ID
+             MOVE LOW-VALUES TO VR-VISIT-DATE
+             MOVE LOW-VALUES TO VR-VISIT-TIME
+           END-IF
+
+           START VISITREC-FILE KEY IS >= VR-KEY
+             INVALID KEY
+               SET WS-EOF TO TRUE
+             NOT INVALID KEY
+               CONTINUE
+           END-START
+           .
+
+       0400-READ-NEXT-VISIT.
+           READ VISITREC-FILE NEXT RECORD
+             AT END
+               SET WS-EOF TO TRUE
+             NOT AT END
+               IF NOT WS-SEL-ALL
+                   AND VR-PATIENT-ID NOT = WS-SEL-PATIENT-ID
+                 SET WS-EOF TO TRUE
+               END-IF
+           END-READ
+           .
+
+       0500-SELECT-AND-PRINT-VISIT.
+           IF WS-SEL-FROM-DATE NOT = SPACES
+               AND VR-VISIT-DATE < WS-SEL-FROM-DATE
+             CONTINUE
+           ELSE
+             IF WS-SEL-TO-DATE NOT = SPACES
+                 AND VR-VISIT-DATE > WS-SEL-TO-DATE
+               CONTINUE
+             ELSE
+               PERFORM 0510-PRINT-VISIT-LINE
+             END-IF
+           END-IF
+           .
+
+       0510-PRINT-VISIT-LINE.
+           MOVE VR-PATIENT-ID     TO WD-PATIENT-ID
+           MOVE VR-VISIT-DATE     TO WD-VISIT-DATE
+           MOVE VR-VISIT-TIME     TO WD-VISIT-TIME
+           MOVE VR-HEART-RATE     TO WD-HEART-RATE
+           MOVE VR-BLOOD-PRESSURE TO WD-BLOOD-PRESSURE
+           MOVE VR-MENTAL-STATE   TO WD-MENTAL-STATE
+           IF VR-ALERT-RAISED = 'Y'
+             MOVE 'YES'  TO WD-ALERT-RAISED
+           ELSE
+             MOVE 'NO'   TO WD-ALERT-RAISED
+           END-IF
+           WRITE VSTHRPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-VISIT-COUNT
+           .
+
+       0900-FINALIZE.
+           MOVE WS-VISIT-COUNT TO WS-TOTAL-OUT
+           WRITE VSTHRPT-LINE FROM SPACES
+           WRITE VSTHRPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE VSTHPARM-FILE
+           CLOSE VISITREC-FILE
+           CLOSE VSTHRPT-FILE
+           .
