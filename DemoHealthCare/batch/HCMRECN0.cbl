@@ -0,0 +1,350 @@
+      *+---------------------------------------------------------------+
+      *| HCMRECN0                                                      |
+      *| END-OF-DAY BATCH RECONCILIATION REPORT. READS TXNLOG-FILE     |
+      *| (WRITTEN BY HCMADB02 FOR EVERY REQUEST IT DISPATCHES) AND     |
+      *| TOTALS ACCEPTED/REJECTED COUNTS PER CA-REQUEST-ID AND REASON  |
+      *| CODE, USING CARSNCDS/CARSNTXT TO CLASSIFY AND DESCRIBE EACH   |
+      *| REASON CODE.                                                  |
+      *|                                                               |
+      *| CHECKPOINT/RESTART: THE RUNNING TALLIES ARE KEPT ON DISK IN   |
+      *| RECNTBL (NOT JUST IN WORKING-STORAGE) SO A RESTARTED RUN CAN  |
+      *| SKIP THE TXNLOG RECORDS A PRIOR, INTERRUPTED RUN ALREADY      |
+      *| COUNTED (TRACKED VIA CKPTREC, CHECKPOINTED EVERY              |
+      *| WS-CHECKPOINT-INTERVAL RECORDS, CONFIGURABLE VIA CKPTPARM)    |
+      *| WITHOUT DOUBLE-COUNTING THEM OR LOSING THE EARLIER TALLIES.   |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMRECN0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXNLOG-FILE ASSIGN TO 'TXNLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXNLOG-STATUS.
+
+           SELECT RECNRPT-FILE ASSIGN TO 'RECNRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECNRPT-STATUS.
+
+           SELECT RECNTBL-FILE ASSIGN TO 'RECNTBL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RECNTBL-STATUS.
+
+           SELECT CKPTREC-FILE ASSIGN TO 'CKPTREC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-JOB-NAME
+               FILE STATUS IS WS-CKPTREC-STATUS.
+
+           SELECT CKPTPARM-FILE ASSIGN TO 'CKPTPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXNLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TXNLOG.
+
+       FD  RECNRPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECNRPT-LINE              PIC X(132).
+
+       FD  RECNTBL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RECNTBL.
+
+       FD  CKPTREC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+
+       FD  CKPTPARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPTPARM-RECORD.
+           03 PM-CHECKPOINT-INTERVAL PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       COPY CARSNCDS.
+       COPY CARSNTXT.
+
+       01 WS-FILE-STATUSES.
+         03 WS-TXNLOG-STATUS      PIC X(2).
+         03 WS-RECNRPT-STATUS     PIC X(2).
+         03 WS-RECNTBL-STATUS     PIC X(2).
+         03 WS-CKPTREC-STATUS     PIC X(2).
+         03 WS-CKPTPARM-STATUS    PIC X(2).
+
+       01 WS-SWITCHES.
+         03 WS-END-OF-FILE        PIC X(01) VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+         03 WS-SCANNED-COUNT      PIC 9(07) VALUE ZEROES.
+         03 WS-IS-RESTART         PIC X(01) VALUE 'N'.
+           88 WS-RESTART-RUN      VALUE 'Y'.
+
+       01 WS-CHECKPOINT-WORK.
+         03 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+         03 WS-JOB-NAME            PIC X(08) VALUE 'HCMRECN0'.
+         03 WS-RESTART-SKIP-COUNT  PIC 9(07) VALUE ZEROES.
+         03 WS-CURRENT-DATE-TIME   PIC X(21).
+         03 WS-CDT-R REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-CURR-CCYY         PIC 9(04).
+           05 WS-CURR-MM           PIC 9(02).
+           05 WS-CURR-DD           PIC 9(02).
+           05 FILLER               PIC X(13).
+         03 WS-TODAY-NUM           PIC 9(08).
+
+       01 WS-GRAND-TOTALS.
+         03 WS-GRAND-ACCEPTED     PIC 9(07) VALUE ZEROES.
+         03 WS-GRAND-REJECTED     PIC 9(07) VALUE ZEROES.
+
+       01 WS-RT-CODE-SRCH           PIC 9(02).
+
+       01 WS-HEADING-1.
+         03 FILLER                PIC X(52) VALUE
+             'DEMO HEALTH CARE - END-OF-DAY RECONCILIATION REPORT'.
+       01 WS-HEADING-2.
+         03 FILLER                PIC X(06) VALUE 'REQ-ID'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(04) VALUE 'CODE'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(10) VALUE 'DESCRIPT'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(08) VALUE 'STATUS'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(07) VALUE 'COUNT'.
+
+       01 WS-DETAIL-LINE.
+         03 WD-REQUEST-ID         PIC X(06).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-RETURN-CODE        PIC 9(02).
+         03 FILLER                PIC X(04) VALUE SPACES.
+         03 WD-DESCRIPTION        PIC X(10).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-STATUS             PIC X(08).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-TALLY              PIC ZZZ,ZZ9.
+
+       01 WS-SUMMARY-LINE-1.
+         03 FILLER                PIC X(24) VALUE
+             'GRAND TOTAL ACCEPTED:  '.
+         03 WS-ACCEPT-OUT         PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE-2.
+         03 FILLER                PIC X(24) VALUE
+             'GRAND TOTAL REJECTED:  '.
+         03 WS-REJECT-OUT         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM UNTIL WS-EOF
+             PERFORM 0200-READ-NEXT-TXN
+             IF NOT WS-EOF
+               ADD 1 TO WS-SCANNED-COUNT
+               IF WS-RESTART-RUN AND
+                   WS-SCANNED-COUNT <= WS-RESTART-SKIP-COUNT
+                 CONTINUE
+               ELSE
+                 PERFORM 0300-ACCUMULATE-TXN
+               END-IF
+               IF FUNCTION MOD(WS-SCANNED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+                 PERFORM 0600-SAVE-CHECKPOINT
+               END-IF
+             END-IF
+           END-PERFORM
+           PERFORM 0400-PRINT-REPORT
+           PERFORM 0900-FINALIZE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-CURR-CCYY * 10000) + (WS-CURR-MM * 100) + WS-CURR-DD
+
+           PERFORM 0110-READ-CHECKPOINT-PARM
+           PERFORM 0120-OPEN-CHECKPOINT-FILE
+
+           OPEN INPUT TXNLOG-FILE
+           IF WS-TXNLOG-STATUS = '35'
+             SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT RECNRPT-FILE
+           PERFORM 0130-OPEN-ACCUMULATOR-FILE
+           .
+
+       0110-READ-CHECKPOINT-PARM.
+           OPEN INPUT CKPTPARM-FILE
+           IF WS-CKPTPARM-STATUS NOT = '35'
+             READ CKPTPARM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF PM-CHECKPOINT-INTERVAL > 0
+                   MOVE PM-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+                 END-IF
+             END-READ
+             CLOSE CKPTPARM-FILE
+           END-IF
+           .
+
+      *    A CHECKPOINT LEFT CK-IN-PROGRESS MEANS THE PRIOR RUN NEVER
+      *    REACHED 0900-FINALIZE - RESUME BY SKIPPING THE TXNLOG
+      *    RECORDS IT ALREADY COUNTED INSTEAD OF DOUBLE-COUNTING THEM.
+       0120-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CKPTREC-FILE
+           IF WS-CKPTREC-STATUS = '35'
+             CLOSE CKPTREC-FILE
+             OPEN OUTPUT CKPTREC-FILE
+             CLOSE CKPTREC-FILE
+             OPEN I-O CKPTREC-FILE
+           END-IF
+
+           MOVE WS-JOB-NAME TO CK-JOB-NAME
+           READ CKPTREC-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-IS-RESTART
+             NOT INVALID KEY
+               IF CK-IN-PROGRESS
+                 MOVE 'Y' TO WS-IS-RESTART
+                 MOVE CK-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+               ELSE
+                 MOVE 'N' TO WS-IS-RESTART
+               END-IF
+           END-READ
+           .
+
+      *    A FRESH (NON-RESTART) RUN STARTS THE DAY'S ACCUMULATOR
+      *    EMPTY; A RESTART OPENS THE EXISTING ONE SO ITS TALLIES
+      *    CARRY FORWARD.
+       0130-OPEN-ACCUMULATOR-FILE.
+           IF WS-RESTART-RUN
+             OPEN I-O RECNTBL-FILE
+             IF WS-RECNTBL-STATUS = '35'
+               CLOSE RECNTBL-FILE
+               OPEN OUTPUT RECNTBL-FILE
+               CLOSE RECNTBL-FILE
+               OPEN I-O RECNTBL-FILE
+             END-IF
+           ELSE
+             OPEN OUTPUT RECNTBL-FILE
+             CLOSE RECNTBL-FILE
+             OPEN I-O RECNTBL-FILE
+           END-IF
+           .
+
+       0200-READ-NEXT-TXN.
+           READ TXNLOG-FILE
+             AT END
+               SET WS-EOF TO TRUE
+           END-READ
+           .
+
+       0300-ACCUMULATE-TXN.
+           MOVE TL-REQUEST-ID  TO RT-REQUEST-ID
+           MOVE TL-RETURN-CODE TO RT-RETURN-CODE
+           READ RECNTBL-FILE
+             INVALID KEY
+               MOVE 1 TO RT-TALLY
+               WRITE RECNTBL-RECORD
+             NOT INVALID KEY
+               ADD 1 TO RT-TALLY
+               REWRITE RECNTBL-RECORD
+           END-READ
+           .
+
+       0400-PRINT-REPORT.
+           WRITE RECNRPT-LINE FROM WS-HEADING-1
+           WRITE RECNRPT-LINE FROM WS-HEADING-2
+
+           MOVE LOW-VALUES TO RT-KEY
+           START RECNTBL-FILE KEY IS >= RT-KEY
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               PERFORM 0410-PRINT-EACH-ENTRY
+           END-START
+
+           MOVE WS-GRAND-ACCEPTED TO WS-ACCEPT-OUT
+           MOVE WS-GRAND-REJECTED TO WS-REJECT-OUT
+           WRITE RECNRPT-LINE FROM SPACES
+           WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE-1
+           WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE-2
+           .
+
+       0410-PRINT-EACH-ENTRY.
+           PERFORM UNTIL WS-RECNTBL-STATUS NOT = '00'
+             READ RECNTBL-FILE NEXT RECORD
+               AT END
+                 CONTINUE
+               NOT AT END
+                 PERFORM 0420-PRINT-ONE-ENTRY
+             END-READ
+           END-PERFORM
+           .
+
+       0420-PRINT-ONE-ENTRY.
+           MOVE RT-REQUEST-ID  TO WD-REQUEST-ID
+           MOVE RT-RETURN-CODE TO WD-RETURN-CODE
+           MOVE RT-TALLY       TO WD-TALLY
+
+           MOVE RT-RETURN-CODE TO WS-RT-CODE-SRCH
+           PERFORM 0430-LOOKUP-REASON-TEXT
+
+           EVALUATE RT-RETURN-CODE
+             WHEN RC-SUCCESS
+             WHEN RC-USR-UNLOCKED
+             WHEN RC-VIS-ALERT-RAISED
+               MOVE 'ACCEPTED' TO WD-STATUS
+               ADD RT-TALLY TO WS-GRAND-ACCEPTED
+             WHEN OTHER
+               MOVE 'REJECTED' TO WD-STATUS
+               ADD RT-TALLY TO WS-GRAND-REJECTED
+           END-EVALUATE
+
+           WRITE RECNRPT-LINE FROM WS-DETAIL-LINE
+           .
+
+       0430-LOOKUP-REASON-TEXT.
+           MOVE 'UNKNOWN   ' TO WD-DESCRIPTION
+           SET WS-RT-IDX TO 1
+           SEARCH ALL WS-REASON-TEXT-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-RT-CODE(WS-RT-IDX) = WS-RT-CODE-SRCH
+               MOVE WS-RT-DESC(WS-RT-IDX) TO WD-DESCRIPTION
+           END-SEARCH
+           .
+
+       0600-SAVE-CHECKPOINT.
+           MOVE WS-JOB-NAME          TO CK-JOB-NAME
+           MOVE SPACES                TO CK-LAST-KEY
+           MOVE WS-SCANNED-COUNT      TO CK-RECORD-COUNT
+           MOVE WS-TODAY-NUM          TO CK-RUN-DATE(1:8)
+           SET CK-IN-PROGRESS TO TRUE
+           REWRITE CKPTREC-RECORD
+             INVALID KEY
+               WRITE CKPTREC-RECORD
+           END-REWRITE
+           .
+
+       0900-FINALIZE.
+           IF WS-TXNLOG-STATUS NOT = '35'
+             CLOSE TXNLOG-FILE
+           END-IF
+           CLOSE RECNRPT-FILE
+           CLOSE RECNTBL-FILE
+
+           MOVE WS-JOB-NAME          TO CK-JOB-NAME
+           MOVE SPACES                TO CK-LAST-KEY
+           MOVE WS-SCANNED-COUNT      TO CK-RECORD-COUNT
+           MOVE WS-TODAY-NUM          TO CK-RUN-DATE(1:8)
+           SET CK-COMPLETE TO TRUE
+           REWRITE CKPTREC-RECORD
+             INVALID KEY
+               WRITE CKPTREC-RECORD
+           END-REWRITE
+           CLOSE CKPTREC-FILE
+           .
