@@ -0,0 +1,205 @@
+      *+---------------------------------------------------------------+
+      *| HCMMEDR0                                                      |
+      *| NIGHTLY BATCH JOB - WORKS OUT WHICH PATIENTS ARE DUE FOR      |
+      *| THEIR MEDITATION/RELIEF THERAPY TODAY AND WRITES A CALL-LIST  |
+      *| EXTRACT SO STAFF CAN FOLLOW UP. READS MEDASSGN-FILE (WRITTEN  |
+      *| BY HCMADB02 FOR EVERY CA-MEDITATION-REQUEST) AND COMPARES     |
+      *| MA-HOW-OFTEN AGAINST THE DAYS ELAPSED SINCE MA-LAST-REMINDED  |
+      *| (OR MA-ASSIGNED-DATE IF THE PATIENT HAS NEVER BEEN REMINDED). |
+      *| A PATIENT PICKED UP AS DUE HAS MA-LAST-REMINDED SET TO TODAY  |
+      *| SO THE SAME ASSIGNMENT ISN'T PICKED UP AGAIN UNTIL ITS NEXT   |
+      *| INTERVAL ELAPSES.                                             |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMMEDR0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDASSGN-FILE ASSIGN TO 'MEDASSGN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MA-KEY
+               FILE STATUS IS WS-MEDASSGN-STATUS.
+
+           SELECT MEDRLIST-FILE ASSIGN TO 'MEDRLIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDRLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEDASSGN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MEDASSGN.
+
+       FD  MEDRLIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MEDRLIST-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+         03 WS-MEDASSGN-STATUS    PIC X(2).
+         03 WS-MEDRLIST-STATUS    PIC X(2).
+
+       01 WS-SWITCHES.
+         03 WS-END-OF-FILE        PIC X(01) VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+         03 WS-DUE-FLAG           PIC X(01) VALUE 'N'.
+           88 WS-DUE-TODAY        VALUE 'Y'.
+         03 WS-DUE-COUNT          PIC 9(07) VALUE ZEROES.
+         03 WS-SCANNED-COUNT      PIC 9(07) VALUE ZEROES.
+
+       01 WS-DATE-TIME-WORK.
+         03 WS-CURRENT-DATE-AND-TIME PIC X(21).
+         03 WS-CDT-R REDEFINES WS-CURRENT-DATE-AND-TIME.
+           05 WS-CURR-CCYY       PIC 9(04).
+           05 WS-CURR-MM         PIC 9(02).
+           05 WS-CURR-DD         PIC 9(02).
+           05 FILLER             PIC X(13).
+         03 WS-TODAY-TEXT         PIC X(10).
+         03 WS-TODAY-TEXT-R REDEFINES WS-TODAY-TEXT.
+           05 WS-TT-CCYY          PIC 9(04).
+           05 WS-TT-DASH1         PIC X(01).
+           05 WS-TT-MM            PIC 9(02).
+           05 WS-TT-DASH2         PIC X(01).
+           05 WS-TT-DD            PIC 9(02).
+         03 WS-TODAY-NUM          PIC 9(08).
+
+       01 WS-DATE-COMPARE-WORK.
+         03 WS-DATE-IN            PIC X(10).
+         03 WS-DATE-PARTS REDEFINES WS-DATE-IN.
+           05 WS-DP-CCYY          PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 WS-DP-MM            PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-DP-DD            PIC 9(02).
+         03 WS-DATE-NUM           PIC 9(08).
+         03 WS-DAYS-ELAPSED       PIC S9(08).
+
+       01 WS-INTERVAL-DAYS        PIC 9(05).
+
+       01 WS-HEADING-1.
+         03 FILLER                PIC X(46) VALUE
+             'DEMO HEALTH CARE - THERAPY REMINDER CALL LIST'.
+       01 WS-HEADING-2.
+         03 FILLER                PIC X(10) VALUE 'PATIENT ID'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(20) VALUE 'MEDITATION NAME'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(20) VALUE 'HOW OFTEN'.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 FILLER                PIC X(10) VALUE 'LAST CALL'.
+
+       01 WS-DETAIL-LINE.
+         03 WD-PATIENT-ID         PIC Z(9)9.
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-MEDITATION-NAME    PIC X(20).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-HOW-OFTEN          PIC X(20).
+         03 FILLER                PIC X(02) VALUE SPACES.
+         03 WD-LAST-REMINDED      PIC X(10).
+
+       01 WS-SUMMARY-LINE.
+         03 FILLER                PIC X(28) VALUE
+             'TOTAL PATIENTS DUE TODAY:  '.
+         03 WS-DUE-OUT            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM UNTIL WS-EOF
+             PERFORM 0200-READ-NEXT-ASSIGNMENT
+             IF NOT WS-EOF
+               ADD 1 TO WS-SCANNED-COUNT
+               PERFORM 0300-EVALUATE-DUE-TODAY
+               IF WS-DUE-TODAY
+                 PERFORM 0400-PRINT-AND-UPDATE-ASSIGNMENT
+               END-IF
+             END-IF
+           END-PERFORM
+           PERFORM 0900-FINALIZE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CURR-CCYY TO WS-TT-CCYY
+           MOVE '-'          TO WS-TT-DASH1
+           MOVE WS-CURR-MM   TO WS-TT-MM
+           MOVE '-'          TO WS-TT-DASH2
+           MOVE WS-CURR-DD   TO WS-TT-DD
+           COMPUTE WS-TODAY-NUM =
+               (WS-CURR-CCYY * 10000) + (WS-CURR-MM * 100) + WS-CURR-DD
+
+           OPEN I-O MEDASSGN-FILE
+           OPEN OUTPUT MEDRLIST-FILE
+           WRITE MEDRLIST-LINE FROM WS-HEADING-1
+           WRITE MEDRLIST-LINE FROM WS-HEADING-2
+
+           MOVE LOW-VALUES TO MA-KEY
+           START MEDASSGN-FILE KEY IS >= MA-KEY
+             INVALID KEY
+               SET WS-EOF TO TRUE
+             NOT INVALID KEY
+               CONTINUE
+           END-START
+           .
+
+       0200-READ-NEXT-ASSIGNMENT.
+           READ MEDASSGN-FILE NEXT RECORD
+             AT END
+               SET WS-EOF TO TRUE
+           END-READ
+           .
+
+      *    MA-HOW-OFTEN IS ONE OF 'DAILY', 'WEEKLY' OR 'MONTHLY'; AN
+      *    ASSIGNMENT NEVER REMINDED (MA-LAST-REMINDED = SPACES) IS
+      *    ALWAYS DUE. UNRECOGNIZED VALUES DEFAULT TO A DAILY CHECK.
+       0300-EVALUATE-DUE-TODAY.
+           MOVE 'N' TO WS-DUE-FLAG
+           EVALUATE MA-HOW-OFTEN
+             WHEN 'WEEKLY'
+               MOVE 7  TO WS-INTERVAL-DAYS
+             WHEN 'MONTHLY'
+               MOVE 30 TO WS-INTERVAL-DAYS
+             WHEN OTHER
+               MOVE 1  TO WS-INTERVAL-DAYS
+           END-EVALUATE
+
+           IF MA-LAST-REMINDED = SPACES
+             SET WS-DUE-TODAY TO TRUE
+           ELSE
+             MOVE MA-LAST-REMINDED TO WS-DATE-IN
+             COMPUTE WS-DATE-NUM =
+                 (WS-DP-CCYY * 10000) + (WS-DP-MM * 100) + WS-DP-DD
+             COMPUTE WS-DAYS-ELAPSED =
+                 FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+             IF WS-DAYS-ELAPSED >= WS-INTERVAL-DAYS
+               SET WS-DUE-TODAY TO TRUE
+             END-IF
+           END-IF
+           .
+
+       0400-PRINT-AND-UPDATE-ASSIGNMENT.
+           MOVE MA-PATIENT-ID      TO WD-PATIENT-ID
+           MOVE MA-MEDITATION-NAME TO WD-MEDITATION-NAME
+           MOVE MA-HOW-OFTEN       TO WD-HOW-OFTEN
+           IF MA-LAST-REMINDED = SPACES
+             MOVE 'NEVER'          TO WD-LAST-REMINDED
+           ELSE
+             MOVE MA-LAST-REMINDED TO WD-LAST-REMINDED
+           END-IF
+           WRITE MEDRLIST-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-DUE-COUNT
+
+           MOVE WS-TODAY-TEXT TO MA-LAST-REMINDED
+           REWRITE MEDASSGN-RECORD
+           .
+
+       0900-FINALIZE.
+           MOVE WS-DUE-COUNT TO WS-DUE-OUT
+           WRITE MEDRLIST-LINE FROM SPACES
+           WRITE MEDRLIST-LINE FROM WS-SUMMARY-LINE
+           CLOSE MEDASSGN-FILE
+           CLOSE MEDRLIST-FILE
+           .
