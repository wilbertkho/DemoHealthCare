@@ -0,0 +1,288 @@
+      *+---------------------------------------------------------------+
+      *| HCMRXEX0                                                      |
+      *| NIGHTLY BATCH JOB - PHARMACY DISPENSING EXTRACT. BROWSES      |
+      *| RXACT-FILE (WRITTEN BY HCMADB02 WHEN A PRESCRIPTION IS        |
+      *| ISSUED) AND WRITES ONE FIXED-FORMAT PHEXTREC INTERFACE        |
+      *| RECORD FOR EVERY PRESCRIPTION THAT IS ACTIVE TODAY (TODAY     |
+      *| BETWEEN RA-START-DATE AND RA-END-DATE INCLUSIVE), FOR THE     |
+      *| PHARMACY SYSTEM TO PICK UP.                                   |
+      *|                                                               |
+      *| CHECKPOINT/RESTART: EVERY WS-CHECKPOINT-INTERVAL RECORDS (A   |
+      *| CONFIGURABLE OVERRIDE MAY BE SUPPLIED ON CKPTPARM) THE LAST   |
+      *| RA-KEY PROCESSED AND THE RUNNING RECORD COUNT ARE SAVED TO    |
+      *| CKPTREC. A RUN THAT STARTS WHILE THE PRIOR RUN'S CHECKPOINT   |
+      *| IS STILL MARKED IN-PROGRESS RESUMES RIGHT AFTER THAT KEY AND  |
+      *| APPENDS TO THE SAME PHEXT EXTRACT INSTEAD OF REPROCESSING     |
+      *| EVERY PRESCRIPTION FROM THE START.                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMRXEX0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RXACT-FILE ASSIGN TO 'RXACT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RA-KEY
+               FILE STATUS IS WS-RXACT-STATUS.
+
+           SELECT PHEXT-FILE ASSIGN TO 'PHEXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PHEXT-STATUS.
+
+           SELECT CKPTREC-FILE ASSIGN TO 'CKPTREC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-JOB-NAME
+               FILE STATUS IS WS-CKPTREC-STATUS.
+
+           SELECT CKPTPARM-FILE ASSIGN TO 'CKPTPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RXACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RXACT.
+
+       FD  PHEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PHEXTREC.
+
+       FD  CKPTREC-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+
+       FD  CKPTPARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPTPARM-RECORD.
+           03 PM-CHECKPOINT-INTERVAL PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+         03 WS-RXACT-STATUS       PIC X(2).
+         03 WS-PHEXT-STATUS       PIC X(2).
+         03 WS-CKPTREC-STATUS     PIC X(2).
+         03 WS-CKPTPARM-STATUS    PIC X(2).
+
+       01 WS-SWITCHES.
+         03 WS-END-OF-FILE        PIC X(01) VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+         03 WS-EXTRACT-COUNT      PIC 9(07) VALUE ZEROES.
+         03 WS-SCANNED-COUNT      PIC 9(07) VALUE ZEROES.
+         03 WS-IS-RESTART         PIC X(01) VALUE 'N'.
+           88 WS-RESTART-RUN      VALUE 'Y'.
+
+       01 WS-CHECKPOINT-WORK.
+         03 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+         03 WS-JOB-NAME            PIC X(08) VALUE 'HCMRXEX0'.
+
+       01 WS-DATE-TIME-WORK.
+         03 WS-CURRENT-DATE-AND-TIME PIC X(21).
+         03 WS-CDT-R REDEFINES WS-CURRENT-DATE-AND-TIME.
+           05 WS-CURR-CCYY       PIC 9(04).
+           05 WS-CURR-MM         PIC 9(02).
+           05 WS-CURR-DD         PIC 9(02).
+           05 FILLER             PIC X(13).
+         03 WS-TODAY-NUM          PIC 9(08).
+
+       01 WS-DATE-COMPARE-WORK.
+         03 WS-DATE-IN            PIC X(10).
+         03 WS-DATE-PARTS REDEFINES WS-DATE-IN.
+           05 WS-DP-CCYY          PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 WS-DP-MM            PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-DP-DD            PIC 9(02).
+         03 WS-DATE-NUM           PIC 9(08).
+
+       01 WS-ACTIVE-TODAY         PIC X(01) VALUE 'N'.
+         88 WS-RX-ACTIVE          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM UNTIL WS-EOF
+             PERFORM 0200-READ-NEXT-PRESCRIPTION
+             IF NOT WS-EOF
+               ADD 1 TO WS-SCANNED-COUNT
+               PERFORM 0300-CHECK-ACTIVE-TODAY
+               IF WS-RX-ACTIVE
+                 PERFORM 0400-WRITE-EXTRACT-RECORD
+               END-IF
+               IF FUNCTION MOD(WS-SCANNED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+                 PERFORM 0600-SAVE-CHECKPOINT
+               END-IF
+             END-IF
+           END-PERFORM
+           PERFORM 0900-FINALIZE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-CURR-CCYY * 10000) + (WS-CURR-MM * 100) + WS-CURR-DD
+
+           PERFORM 0110-READ-CHECKPOINT-PARM
+           PERFORM 0120-OPEN-CHECKPOINT-FILE
+
+           OPEN INPUT RXACT-FILE
+           IF WS-RXACT-STATUS = '35'
+             SET WS-EOF TO TRUE
+           END-IF
+
+      *    RXACT NOT HAVING OPENED IS ALREADY WS-EOF - DON'T ALSO OPEN
+      *    PHEXT OR START A FILE THAT ISN'T OPEN.
+           IF NOT WS-EOF
+             IF WS-RESTART-RUN
+               OPEN EXTEND PHEXT-FILE
+               MOVE CK-LAST-KEY(1:20) TO RA-KEY
+               MOVE CK-RECORD-COUNT   TO WS-SCANNED-COUNT
+               START RXACT-FILE KEY IS > RA-KEY
+                 INVALID KEY
+                   SET WS-EOF TO TRUE
+                 NOT INVALID KEY
+                   CONTINUE
+               END-START
+             ELSE
+               OPEN OUTPUT PHEXT-FILE
+               MOVE LOW-VALUES TO RA-KEY
+               START RXACT-FILE KEY IS >= RA-KEY
+                 INVALID KEY
+                   SET WS-EOF TO TRUE
+                 NOT INVALID KEY
+                   CONTINUE
+               END-START
+             END-IF
+           END-IF
+           .
+
+       0110-READ-CHECKPOINT-PARM.
+           OPEN INPUT CKPTPARM-FILE
+           IF WS-CKPTPARM-STATUS NOT = '35'
+             READ CKPTPARM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF PM-CHECKPOINT-INTERVAL > 0
+                   MOVE PM-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+                 END-IF
+             END-READ
+             CLOSE CKPTPARM-FILE
+           END-IF
+           .
+
+      *    A CHECKPOINT LEFT CK-IN-PROGRESS MEANS THE PRIOR RUN NEVER
+      *    REACHED 0900-FINALIZE - RESUME RIGHT AFTER ITS LAST KEY
+      *    RATHER THAN REPROCESSING THE WHOLE FILE.
+       0120-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CKPTREC-FILE
+           IF WS-CKPTREC-STATUS = '35'
+             CLOSE CKPTREC-FILE
+             OPEN OUTPUT CKPTREC-FILE
+             CLOSE CKPTREC-FILE
+             OPEN I-O CKPTREC-FILE
+           END-IF
+
+           MOVE WS-JOB-NAME TO CK-JOB-NAME
+           READ CKPTREC-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-IS-RESTART
+             NOT INVALID KEY
+               IF CK-IN-PROGRESS
+                 MOVE 'Y' TO WS-IS-RESTART
+               ELSE
+                 MOVE 'N' TO WS-IS-RESTART
+               END-IF
+           END-READ
+           .
+
+       0200-READ-NEXT-PRESCRIPTION.
+           READ RXACT-FILE NEXT RECORD
+             AT END
+               SET WS-EOF TO TRUE
+           END-READ
+           .
+
+      *    ACTIVE TODAY MEANS WS-TODAY-NUM FALLS BETWEEN RA-START-DATE
+      *    AND RA-END-DATE, INCLUSIVE.
+       0300-CHECK-ACTIVE-TODAY.
+           MOVE 'N' TO WS-ACTIVE-TODAY
+
+           MOVE RA-START-DATE TO WS-DATE-IN
+           PERFORM 0310-CONVERT-DATE-TO-NUM
+           IF WS-DATE-NUM > WS-TODAY-NUM
+             CONTINUE
+           ELSE
+             MOVE RA-END-DATE TO WS-DATE-IN
+             PERFORM 0310-CONVERT-DATE-TO-NUM
+             IF WS-DATE-NUM < WS-TODAY-NUM
+               CONTINUE
+             ELSE
+               MOVE 'Y' TO WS-ACTIVE-TODAY
+             END-IF
+           END-IF
+           .
+
+       0310-CONVERT-DATE-TO-NUM.
+           IF WS-DATE-IN(5:1) = '-'
+             COMPUTE WS-DATE-NUM =
+               (WS-DP-CCYY * 10000) + (WS-DP-MM * 100) + WS-DP-DD
+           ELSE
+             MOVE WS-DATE-IN(1:8) TO WS-DATE-NUM
+           END-IF
+           .
+
+       0400-WRITE-EXTRACT-RECORD.
+           INITIALIZE PHEXTREC-RECORD
+           MOVE RA-PATIENT-ID      TO PX-PATIENT-ID
+           MOVE RA-PRESCRIPTION-ID TO PX-PRESCRIPTION-ID
+           MOVE RA-DRUG-NAME       TO PX-DRUG-NAME
+           MOVE RA-STRENGTH        TO PX-STRENGTH
+           MOVE RA-AMOUNT          TO PX-AMOUNT
+           MOVE RA-ROUTE           TO PX-ROUTE
+           MOVE RA-FREQUENCY       TO PX-FREQUENCY
+           MOVE RA-BIOMED-TYPE     TO PX-BIOMED-TYPE
+           MOVE RA-START-DATE      TO PX-START-DATE
+           MOVE RA-END-DATE        TO PX-END-DATE
+           WRITE PHEXTREC-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT
+           .
+
+       0600-SAVE-CHECKPOINT.
+           MOVE WS-JOB-NAME          TO CK-JOB-NAME
+           MOVE RA-KEY                TO CK-LAST-KEY(1:20)
+           MOVE WS-SCANNED-COUNT      TO CK-RECORD-COUNT
+           MOVE WS-TODAY-NUM          TO CK-RUN-DATE(1:8)
+           SET CK-IN-PROGRESS TO TRUE
+           REWRITE CKPTREC-RECORD
+             INVALID KEY
+               WRITE CKPTREC-RECORD
+           END-REWRITE
+           .
+
+       0900-FINALIZE.
+      *    PHEXT IS ONLY OPENED WHEN RXACT OPENED SUCCESSFULLY (SEE
+      *    0100-INITIALIZE) - GUARD BOTH CLOSES THE SAME WAY.
+           IF WS-RXACT-STATUS NOT = '35'
+             CLOSE RXACT-FILE
+             CLOSE PHEXT-FILE
+           END-IF
+
+           MOVE WS-JOB-NAME          TO CK-JOB-NAME
+           MOVE RA-KEY                TO CK-LAST-KEY(1:20)
+           MOVE WS-SCANNED-COUNT      TO CK-RECORD-COUNT
+           MOVE WS-TODAY-NUM          TO CK-RUN-DATE(1:8)
+           SET CK-COMPLETE TO TRUE
+           REWRITE CKPTREC-RECORD
+             INVALID KEY
+               WRITE CKPTREC-RECORD
+           END-REWRITE
+           CLOSE CKPTREC-FILE
+
+           DISPLAY 'HCMRXEX0 SCANNED  : ' WS-SCANNED-COUNT
+           DISPLAY 'HCMRXEX0 EXTRACTED: ' WS-EXTRACT-COUNT
+           .
